@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX12.
+       AUTHOR. LEANDRO FERNANDES & EDEL CORADI.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *REMARKS.  BALANCE-LINE ENTRE DUAS FOTOGRAFIAS DE CADCLI2.DAT
+      *          (SAIDA DE EX01), NOS MESMOS MOLDES DO BALANCE-LINE
+      *          MVTO/ANT DE EXEMPLO04: CADCLI2-ANT.DAT E A FOTOGRAFIA
+      *          DE ONTEM E CADCLI2.DAT A DE HOJE, AMBAS CASADAS POR
+      *          COD-SAI/COD-ANT. SOMENTE REGISTROS DE DETALHE
+      *          (TIPO-SAI/TIPO-ANT "D") ENTRAM NO CASAMENTO - O
+      *          TRAILER "T" GRAVADO POR EX01 E IGNORADO NA LEITURA,
+      *          DA MESMA FORMA QUE EX09 JA FILTRA TIPO-SAI. CADA
+      *          DECISAO (MANTIDO NOS DOIS, INCLUIDO SO EM HOJE, OU
+      *          EXCLUIDO SO EM ONTEM) E REGISTRADA EM REL-CLI-DIF.DAT.
+      *          LER-HOJE/LER-ANT VALIDAM QUE AS CHAVES CHEGAM EM
+      *          ORDEM ASCENDENTE, ABORTANDO O JOB SE UM ARQUIVO
+      *          ESTIVER FORA DE SEQUENCIA - A MESMA REGRA DE
+      *          EXEMPLO04.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCLI2 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADCLI2.
+       SELECT CADCLI2-ANT ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADCLI2-ANT.
+       SELECT REL-CLI-DIF ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADCLI2
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADCLI2.DAT".
+
+       01 REG-SAI.
+              02 TIPO-SAI PIC X(01).
+              02 NOME-SAI PIC X(20).
+              02 COD-SAI  PIC 9(5).
+
+       FD CADCLI2-ANT
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADCLI2-ANT.DAT".
+
+       01 REG-ANT.
+              02 TIPO-ANT PIC X(01).
+              02 NOME-ANT PIC X(20).
+              02 COD-ANT  PIC 9(5).
+
+       FD REL-CLI-DIF
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "REL-CLI-DIF.DAT".
+
+       01 REG-REL-CLI-DIF.
+              02 COD-REL-DIF  PIC 9(5).
+              02 NOME-REL-DIF PIC X(20).
+              02 ACAO-REL-DIF PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77  CH-HOJE     PIC 9(06) VALUE ZEROES.
+       77  CH-ANT      PIC 9(06) VALUE ZEROES.
+       77  CH-HOJE-ANT PIC 9(06) VALUE ZEROES.
+       77  CH-ANT-ANT  PIC 9(06) VALUE ZEROES.
+       77  WS-CT-INCLUIDOS PIC 9(05) VALUE ZEROES.
+       77  WS-CT-EXCLUIDOS PIC 9(05) VALUE ZEROES.
+       77  WS-CT-MANTIDOS  PIC 9(05) VALUE ZEROES.
+
+       77  WS-FIM-HOJE PIC X(03) VALUE "NAO".
+       77  WS-FIM-ANT  PIC X(03) VALUE "NAO".
+       77  WS-ABORTAR  PIC X(03) VALUE "NAO".
+       77  WS-STATUS-CADCLI2     PIC X(02).
+       77  WS-STATUS-CADCLI2-ANT PIC X(02).
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA12.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL
+               UNTIL (WS-FIM-HOJE EQUAL "SIM"
+                     AND WS-FIM-ANT  EQUAL "SIM")
+                     OR WS-ABORTAR EQUAL "SIM".
+       PERFORM TERMINO.
+
+       GOBACK.
+
+       INICIO.
+              OPEN INPUT CADCLI2 CADCLI2-ANT OUTPUT REL-CLI-DIF.
+              IF WS-STATUS-CADCLI2 NOT EQUAL "00"
+                     DISPLAY "EX12 - ERRO AO ABRIR CADCLI2 - FILE "
+                             "STATUS " WS-STATUS-CADCLI2
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE "SIM" TO WS-FIM-HOJE
+                     MOVE "SIM" TO WS-FIM-ANT
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-CADCLI2-ANT NOT EQUAL "00"
+                     DISPLAY "EX12 - ERRO AO ABRIR CADCLI2-ANT - FILE "
+                             "STATUS " WS-STATUS-CADCLI2-ANT
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE "SIM" TO WS-FIM-HOJE
+                     MOVE "SIM" TO WS-FIM-ANT
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM LER-HOJE
+                     PERFORM LER-ANT
+              END-IF
+              END-IF.
+
+       LER-HOJE.
+              IF WS-FIM-HOJE NOT EQUAL "SIM"
+                     MOVE CH-HOJE TO CH-HOJE-ANT
+              END-IF.
+              READ CADCLI2
+                     AT END MOVE "SIM" TO WS-FIM-HOJE
+                     NOT AT END
+                     IF TIPO-SAI NOT EQUAL "D"
+                            PERFORM LER-HOJE
+                     ELSE
+                            MOVE COD-SAI TO CH-HOJE
+                            IF CH-HOJE LESS CH-HOJE-ANT
+                                   DISPLAY "CADCLI2.DAT FORA DE "
+                                           "SEQUENCIA: " CH-HOJE
+                                           " < " CH-HOJE-ANT
+                                   MOVE "SIM" TO WS-ABORTAR
+                                   MOVE 1 TO RETURN-CODE
+                            END-IF
+                     END-IF
+              END-READ.
+              IF WS-FIM-HOJE EQUAL "SIM"
+                     MOVE 999999 TO CH-HOJE
+              END-IF.
+
+       LER-ANT.
+              IF WS-FIM-ANT NOT EQUAL "SIM"
+                     MOVE CH-ANT TO CH-ANT-ANT
+              END-IF.
+              READ CADCLI2-ANT
+                     AT END MOVE "SIM" TO WS-FIM-ANT
+                     NOT AT END
+                     IF TIPO-ANT NOT EQUAL "D"
+                            PERFORM LER-ANT
+                     ELSE
+                            MOVE COD-ANT TO CH-ANT
+                            IF CH-ANT LESS CH-ANT-ANT
+                                   DISPLAY "CADCLI2-ANT.DAT FORA DE "
+                                           "SEQUENCIA: " CH-ANT
+                                           " < " CH-ANT-ANT
+                                   MOVE "SIM" TO WS-ABORTAR
+                                   MOVE 1 TO RETURN-CODE
+                            END-IF
+                     END-IF
+              END-READ.
+              IF WS-FIM-ANT EQUAL "SIM"
+                     MOVE 999999 TO CH-ANT
+              END-IF.
+
+       PRINCIPAL.
+              IF CH-HOJE EQUAL CH-ANT
+                     IF CH-HOJE EQUAL 999999
+                            NEXT SENTENCE
+                     ELSE
+                            PERFORM GRAVA-MANTIDO
+                            PERFORM LER-HOJE
+                            PERFORM LER-ANT
+                     END-IF
+              ELSE
+              IF CH-HOJE LESS CH-ANT
+                     PERFORM GRAVA-INCLUIDO
+                     PERFORM LER-HOJE
+              ELSE
+                     PERFORM GRAVA-EXCLUIDO
+                     PERFORM LER-ANT
+              END-IF.
+
+       GRAVA-MANTIDO.
+              MOVE COD-SAI TO COD-REL-DIF.
+              MOVE NOME-SAI TO NOME-REL-DIF.
+              MOVE "MANTIDO" TO ACAO-REL-DIF.
+              WRITE REG-REL-CLI-DIF.
+              ADD 1 TO WS-CT-MANTIDOS.
+
+       GRAVA-INCLUIDO.
+              MOVE COD-SAI TO COD-REL-DIF.
+              MOVE NOME-SAI TO NOME-REL-DIF.
+              MOVE "INCLUIDO" TO ACAO-REL-DIF.
+              WRITE REG-REL-CLI-DIF.
+              ADD 1 TO WS-CT-INCLUIDOS.
+
+       GRAVA-EXCLUIDO.
+              MOVE COD-ANT TO COD-REL-DIF.
+              MOVE NOME-ANT TO NOME-REL-DIF.
+              MOVE "EXCLUIDO" TO ACAO-REL-DIF.
+              WRITE REG-REL-CLI-DIF.
+              ADD 1 TO WS-CT-EXCLUIDOS.
+
+       RESUMO-FINAL.
+              DISPLAY "EX12 - RESUMO DA COMPARACAO CADCLI2".
+              DISPLAY "CLIENTES NOVOS (SO HOJE)    : " WS-CT-INCLUIDOS.
+              DISPLAY "CLIENTES REMOVIDOS (SO ONTEM): " WS-CT-EXCLUIDOS.
+              DISPLAY "CLIENTES INALTERADOS         : " WS-CT-MANTIDOS.
+
+       TERMINO.
+              CLOSE CADCLI2 CADCLI2-ANT REL-CLI-DIF.
+              PERFORM RESUMO-FINAL.
