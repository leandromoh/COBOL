@@ -6,6 +6,27 @@
        DATE-WRITTEN. 10/08/2013.
        DATE-COMPILED.
        SECURITY.
+      *REMARKS.  COPIA CADALU PARA CADATU, CALCULANDO A IDADE
+      *          (IDADE-SAI) A PARTIR DE DATA-NASCIMENTO E DA DATA
+      *          DO SISTEMA. DATAS DE NASCIMENTO INVALIDAS (DIA FORA
+      *          DA FAIXA DO MES, CONSIDERANDO ANOS BISSEXTOS) SAO
+      *          GRAVADAS EM REJ-ALU.DAT E NAO GERAM REGISTRO EM
+      *          CADATU. O SEXO DE CADA ALUNO E PRESERVADO EM UM
+      *          ARQUIVO DE APOIO, CADSEXO.DAT, INDEXADO POR NUMERO.
+      *          CADA REJEICAO TAMBEM E REGISTRADA EM REJ-COMUM.DAT,
+      *          O ARQUIVO DE REJEICAO COMPARTILHADO COM EX01, EX06
+      *          E EX08. TERMINA COM GOBACK (EM VEZ DE STOP RUN) PARA
+      *          PODER SER CHAMADO PELO PROGRAMA DE CONTROLE EX10. OS
+      *          NOMES DE CADALU, CADATU, REJ-ALU E CADSEXO SAO
+      *          MONTADOS EM TEMPO DE EXECUCAO (ASSIGN DYNAMIC) A
+      *          PARTIR DE FILIAL E DATA DO LOTE, LIDOS (OPCIONAL) DE
+      *          PARM-LOTE.DAT, NO MESMO MOLDE DE EX01, PARA PERMITIR
+      *          PROCESSAR VARIAS FILIAIS NO MESMO DIA SEM RECOMPILAR
+      *          NEM RENOMEAR ARQUIVO. SEM PARM-LOTE.DAT, OS NOMES
+      *          FIXOS DE SEMPRE SAO USADOS. AO TERMINO, E ACRESCENTADO
+      *          UM REGISTRO EM JOBLOG.DAT (COMPARTILHADO COM EX01, EX06
+      *          E EX08) COM O HORARIO DE INICIO/TERMINO E A QUANTIDADE
+      *          DE REGISTROS LIDOS E GRAVADOS NESTA EXECUCAO.
 
        ENVIRONMENT DIVISION.
 
@@ -16,15 +37,30 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADALU ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT CADATU ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CADALU ASSIGN DYNAMIC WS-NOME-CADALU
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADALU.
+       SELECT CADATU ASSIGN DYNAMIC WS-NOME-CADATU
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADATU.
+       SELECT REJ-ALU ASSIGN DYNAMIC WS-NOME-REJ-ALU
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-ALU.
+       SELECT CADSEXO ASSIGN DYNAMIC WS-NOME-CADSEXO
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADSEXO.
+       SELECT OPTIONAL ARQ-LOTE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJ-COMUM ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-COMUM.
+       SELECT JOBLOG ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-JOBLOG.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD CADALU
-          LABEL         RECORD         ARE         STANDARD
-          VALUE       OF FILE-ID       IS        "CADALU.DAT".
+          LABEL         RECORD         ARE         STANDARD.
 
        01 REG-ENT.
               02 NUMERO PIC 9(05).
@@ -36,8 +72,7 @@
                      03 AAAA PIC 9(4).
 
        FD CADATU
-          LABEL         RECORD         ARE         STANDARD
-          VALUE       OF FILE-ID       IS        "CADATU.DAT".
+          LABEL         RECORD         ARE         STANDARD.
 
        01 REG-SAI.
               02 NUMERO-SAI PIC 9(05).
@@ -46,32 +81,291 @@
                      03 DD PIC 9(2).
                      03 MM PIC 9(2).
                      03 AAAA PIC 9(4).
+              02 IDADE-SAI PIC 9(03).
+
+       FD REJ-ALU
+          LABEL         RECORD         ARE         STANDARD.
+
+       01 REG-REJ-ALU.
+              02 NUMERO-REJ PIC 9(05).
+              02 NOME-REJ PIC X(20).
+              02 DATA-NASC-REJ.
+                     03 DD-REJ PIC 9(2).
+                     03 MM-REJ PIC 9(2).
+                     03 AAAA-REJ PIC 9(4).
+              02 MOTIVO-REJ PIC X(020).
+
+       FD CADSEXO
+          LABEL         RECORD         ARE         STANDARD.
+
+       01 REG-CADSEXO.
+              02 NUMERO-SEXO PIC 9(05).
+              02 SEXO-SEXO PIC X(01).
+
+       FD ARQ-LOTE
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "PARM-LOTE.DAT".
+
+       01 REG-LOTE-PARM.
+              COPY PARMLOTE.
+
+       FD REJ-COMUM
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "REJ-COMUM.DAT".
+
+       01 REG-REJ-COMUM.
+              COPY REJCOM.
+
+       FD JOBLOG
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "JOBLOG.DAT".
+
+       01 REG-JOBLOG.
+              COPY JOBLOG.
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ PIC 9(1) VALUE 0.
+       77 WS-STATUS-REJ-COMUM PIC X(2).
+       77 WS-STATUS-JOBLOG PIC X(2).
+       77 WS-STATUS-CADALU PIC X(2).
+       77 WS-STATUS-CADATU PIC X(2).
+       77 WS-STATUS-REJ-ALU PIC X(2).
+       77 WS-STATUS-CADSEXO PIC X(2).
+       77 WS-ABORTAR PIC X(003) VALUE "NAO".
+       77 WS-JOBLOG-INICIO PIC X(014).
+       77 WS-CT-LIDOS PIC 9(007) VALUE ZEROES.
+       77 WS-CT-GRAVADOS PIC 9(007) VALUE ZEROES.
+       77 WS-CT-REJEITADOS PIC 9(007) VALUE ZEROES.
+       77 WS-LOTE-FILIAL PIC X(004) VALUE SPACES.
+       77 WS-LOTE-DATA PIC X(008) VALUE SPACES.
+       77 WS-NOME-CADALU PIC X(030) VALUE "CADALU.DAT".
+       77 WS-NOME-CADATU PIC X(030) VALUE "CADATU.DAT".
+       77 WS-NOME-REJ-ALU PIC X(030) VALUE "REJ-ALU.DAT".
+       77 WS-NOME-CADSEXO PIC X(030) VALUE "CADSEXO.DAT".
+       77 WS-DATA-INVALIDA PIC X(03) VALUE "NAO".
+       77 WS-DIAS-NO-MES PIC 9(2) VALUE ZEROES.
+       77 WS-HOJE-AAAA PIC 9(4) VALUE ZEROES.
+       77 WS-HOJE-MM PIC 9(2) VALUE ZEROES.
+       77 WS-HOJE-DD PIC 9(2) VALUE ZEROES.
+       77 WS-IDADE PIC 9(3) VALUE ZEROES.
+
+       01 TABELA-DIAS-MES-DEF.
+              02 FILLER PIC 9(2) VALUE 31.
+              02 FILLER PIC 9(2) VALUE 28.
+              02 FILLER PIC 9(2) VALUE 31.
+              02 FILLER PIC 9(2) VALUE 30.
+              02 FILLER PIC 9(2) VALUE 31.
+              02 FILLER PIC 9(2) VALUE 30.
+              02 FILLER PIC 9(2) VALUE 31.
+              02 FILLER PIC 9(2) VALUE 31.
+              02 FILLER PIC 9(2) VALUE 30.
+              02 FILLER PIC 9(2) VALUE 31.
+              02 FILLER PIC 9(2) VALUE 30.
+              02 FILLER PIC 9(2) VALUE 31.
+
+       01 TABELA-DIAS-MES-RED REDEFINES TABELA-DIAS-MES-DEF.
+              02 DIAS-MES PIC 9(2) OCCURS 12 TIMES.
 
        PROCEDURE DIVISION.
 
        PROGRAMA02.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1
+       END-IF.
        PERFORM TERMINO.
 
-       STOP RUN.
+       GOBACK.
 
        INICIO.
-              OPEN INPUT CADALU OUTPUT CADATU.
-              PERFORM VERIFICA-FIM.
+              PERFORM LE-PARAMETRO-LOTE.
+              PERFORM MONTA-NOMES-ARQUIVOS.
+              PERFORM ABRE-JOBLOG.
+              OPEN INPUT CADALU
+                   OUTPUT CADATU
+                   OUTPUT REJ-ALU
+                   OUTPUT CADSEXO.
+              IF WS-STATUS-CADALU NOT EQUAL "00"
+                     DISPLAY "EX02 - ERRO AO ABRIR CADALU - FILE "
+                             "STATUS " WS-STATUS-CADALU
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-CADATU NOT EQUAL "00"
+                     DISPLAY "EX02 - ERRO AO ABRIR CADATU - FILE "
+                             "STATUS " WS-STATUS-CADATU
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-REJ-ALU NOT EQUAL "00"
+                     DISPLAY "EX02 - ERRO AO ABRIR REJ-ALU - FILE "
+                             "STATUS " WS-STATUS-REJ-ALU
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-CADSEXO NOT EQUAL "00"
+                     DISPLAY "EX02 - ERRO AO ABRIR CADSEXO - FILE "
+                             "STATUS " WS-STATUS-CADSEXO
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM ABRE-REJ-COMUM
+                     PERFORM VERIFICA-FIM
+              END-IF
+              END-IF
+              END-IF
+              END-IF.
+
+       LE-PARAMETRO-LOTE.
+              OPEN INPUT ARQ-LOTE.
+              READ ARQ-LOTE
+                     AT END
+                     NEXT SENTENCE
+                     NOT AT END
+                     MOVE PARM-LOTE-FILIAL TO WS-LOTE-FILIAL
+                     MOVE PARM-LOTE-DATA TO WS-LOTE-DATA.
+              CLOSE ARQ-LOTE.
+
+       MONTA-NOMES-ARQUIVOS.
+              IF WS-LOTE-FILIAL EQUAL SPACES
+                 AND WS-LOTE-DATA EQUAL SPACES
+                     NEXT SENTENCE
+              ELSE
+                     STRING "CADALU-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADALU
+                     STRING "CADATU-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADATU
+                     STRING "REJ-ALU-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-REJ-ALU
+                     STRING "CADSEXO-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADSEXO
+              END-IF.
+
+       ABRE-REJ-COMUM.
+              OPEN EXTEND REJ-COMUM.
+              IF WS-STATUS-REJ-COMUM NOT EQUAL "00"
+                     OPEN OUTPUT REJ-COMUM
+              END-IF.
+       ABRE-JOBLOG.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO WS-JOBLOG-INICIO.
+              OPEN EXTEND JOBLOG.
+              IF WS-STATUS-JOBLOG NOT EQUAL "00"
+                     OPEN OUTPUT JOBLOG
+              END-IF.
+       GRAVA-JOBLOG.
+              MOVE "EX02" TO JOBLOG-PROGRAMA.
+              MOVE WS-JOBLOG-INICIO TO JOBLOG-INICIO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO JOBLOG-TERMINO.
+              MOVE WS-CT-LIDOS TO JOBLOG-REG-LIDOS.
+              COMPUTE JOBLOG-REG-GRAVADOS = WS-CT-GRAVADOS
+                                           + WS-CT-REJEITADOS.
+              WRITE REG-JOBLOG.
+              CLOSE JOBLOG.
        COPIA.
               MOVE NUMERO TO NUMERO-SAI.
               MOVE NOME TO NOME-SAI.
               MOVE DATA-NASCIMENTO TO DATA-NASCIMENTO-SAI.
+              MOVE WS-IDADE TO IDADE-SAI.
               WRITE REG-SAI.
+              ADD 1 TO WS-CT-GRAVADOS.
+       VALIDA-DATA-NASCIMENTO.
+              MOVE "NAO" TO WS-DATA-INVALIDA.
+              IF MM IN DATA-NASCIMENTO LESS 1
+                 OR MM IN DATA-NASCIMENTO GREATER 12
+                     MOVE "SIM" TO WS-DATA-INVALIDA
+              ELSE
+                     MOVE DIAS-MES (MM IN DATA-NASCIMENTO)
+                          TO WS-DIAS-NO-MES
+                     IF MM IN DATA-NASCIMENTO EQUAL 2
+                        AND FUNCTION MOD (AAAA IN DATA-NASCIMENTO, 4)
+                            EQUAL 0
+                        AND (FUNCTION MOD
+                              (AAAA IN DATA-NASCIMENTO, 100)
+                              NOT EQUAL 0
+                             OR FUNCTION MOD
+                              (AAAA IN DATA-NASCIMENTO, 400) EQUAL 0)
+                           MOVE 29 TO WS-DIAS-NO-MES
+                     END-IF
+                     IF DD IN DATA-NASCIMENTO LESS 1
+                        OR DD IN DATA-NASCIMENTO GREATER WS-DIAS-NO-MES
+                           MOVE "SIM" TO WS-DATA-INVALIDA
+                     END-IF
+              END-IF.
+       GRAVA-REJ-ALU.
+              MOVE NUMERO TO NUMERO-REJ.
+              MOVE NOME TO NOME-REJ.
+              MOVE DATA-NASCIMENTO TO DATA-NASC-REJ.
+              MOVE "DATA NASC INVALIDA" TO MOTIVO-REJ.
+              WRITE REG-REJ-ALU.
+              MOVE "EX02" TO REJ-PROGRAMA.
+              MOVE NUMERO TO REJ-CHAVE.
+              MOVE "DATA NASC INVALIDA" TO REJ-MOTIVO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO REJ-DATA-HORA.
+              WRITE REG-REJ-COMUM.
+              ADD 1 TO WS-CT-REJEITADOS.
+              DISPLAY "REGISTRO REJEITADO - DATA INVALIDA: NUMERO "
+                      NUMERO.
+       CALCULA-IDADE.
+              MOVE FUNCTION CURRENT-DATE (1:4) TO WS-HOJE-AAAA.
+              MOVE FUNCTION CURRENT-DATE (5:2) TO WS-HOJE-MM.
+              MOVE FUNCTION CURRENT-DATE (7:2) TO WS-HOJE-DD.
+              COMPUTE WS-IDADE = WS-HOJE-AAAA
+                                       - AAAA IN DATA-NASCIMENTO.
+              IF WS-HOJE-MM LESS MM IN DATA-NASCIMENTO
+                    SUBTRACT 1 FROM WS-IDADE
+              ELSE
+                    IF WS-HOJE-MM EQUAL MM IN DATA-NASCIMENTO
+                       AND WS-HOJE-DD LESS DD IN DATA-NASCIMENTO
+                          SUBTRACT 1 FROM WS-IDADE
+                    END-IF
+              END-IF.
+       GRAVA-SEXO.
+              MOVE NUMERO TO NUMERO-SEXO.
+              MOVE SEXO TO SEXO-SEXO.
+              WRITE REG-CADSEXO.
        VERIFICA-FIM.
-              READ CADALU AT END MOVE 1 TO FIM-ARQ.
+              READ CADALU
+                     AT END MOVE 1 TO FIM-ARQ
+                     NOT AT END ADD 1 TO WS-CT-LIDOS.
        TERMINO.
-              CLOSE CADALU CADATU.
+              CLOSE CADALU CADATU REJ-ALU CADSEXO REJ-COMUM.
+              PERFORM GRAVA-JOBLOG.
        PRINCIPAL.
-              PERFORM COPIA.
+              PERFORM VALIDA-DATA-NASCIMENTO.
+              IF WS-DATA-INVALIDA EQUAL "SIM"
+                     PERFORM GRAVA-REJ-ALU
+              ELSE
+                     PERFORM CALCULA-IDADE
+                     PERFORM COPIA
+                     PERFORM GRAVA-SEXO
+              END-IF.
               PERFORM VERIFICA-FIM.
\ No newline at end of file
