@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX09.
+       AUTHOR. LEANDRO FERNANDES & EDEL CORADI.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *REMARKS.  CONSOLIDA OS DADOS CADASTRAIS DE CADCLI2.DAT (SAIDA
+      *          DE EX01, SOMENTE OS REGISTROS DE DETALHE, TIPO-SAI
+      *          "D") COM O SALARIO REAJUSTADO DE CADSAI.DAT (SAIDA
+      *          DE EX08), CASANDO COD-SAI COM CODIGO-SAI, E GRAVA UM
+      *          UNICO REGISTRO POR FUNCIONARIO EM CADCONS.DAT. OS
+      *          SALARIOS SAO CARREGADOS EM UMA TABELA EM MEMORIA
+      *          (COMO EX01 FAZ COM OS CODIGOS JA CADASTRADOS) PARA
+      *          QUE A LOCALIZACAO NAO DEPENDA DE CADCLI2.DAT E
+      *          CADSAI.DAT ESTAREM EM ORDEM DE CHAVE. CLIENTES SEM
+      *          REGISTRO DE PAGAMENTO CORRESPONDENTE SAO APENAS
+      *          CONTADOS NO RESUMO FINAL.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCLI2 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADCLI2.
+       SELECT CADSAI ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CODIGO-SAI
+              FILE STATUS IS WS-STATUS-CADSAI.
+       SELECT CADCONS ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADCLI2
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADCLI2.DAT".
+
+       01 REG-SAI.
+              02 TIPO-SAI PIC X(01).
+              02 NOME-SAI PIC X(20).
+              02 COD-SAI  PIC 9(5).
+
+       FD CADSAI
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADSAI.DAT".
+
+       01 REG-PAG.
+              02 CODIGO-SAI    PIC 9(5).
+              02 NOME-PAG      PIC X(20).
+              02 SALARIO-REAJUSTADO PIC 9(5)V99.
+
+       FD CADCONS
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADCONS.DAT".
+
+       01 REG-CONS.
+              02 CODIGO-CONS PIC 9(5).
+              02 NOME-CONS   PIC X(20).
+              02 SALARIO-CONS PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ PIC 9(1) VALUE 0.
+       77 FIM-SALARIOS PIC 9(1) VALUE 0.
+       77 WS-IND PIC 9(5) VALUE ZEROES.
+       77 WS-TOTAL-SALARIOS PIC 9(5) VALUE ZEROES.
+       77 WS-ENCONTRADO PIC X(03) VALUE "NAO".
+       77 WS-SALARIO-ACHADO PIC 9(5)V99 VALUE ZEROES.
+       77 WS-CT-CONSOLIDADOS PIC 9(05) VALUE ZEROES.
+       77 WS-CT-SEM-PAGAMENTO PIC 9(05) VALUE ZEROES.
+       77 WS-STATUS-CADCLI2 PIC X(02).
+       77 WS-STATUS-CADSAI  PIC X(02).
+       77 WS-ABORTAR PIC X(03) VALUE "NAO".
+
+       01 TABELA-SALARIOS.
+              02 WS-SALARIO-TAB OCCURS 5000 TIMES.
+                     03 WS-COD-SAL-TAB   PIC 9(5).
+                     03 WS-VALOR-SAL-TAB PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA09.
+
+       PERFORM INICIO.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1
+       END-IF.
+       PERFORM TERMINO.
+
+       STOP RUN.
+
+       INICIO.
+              OPEN INPUT CADCLI2 CADSAI OUTPUT CADCONS.
+              IF WS-STATUS-CADCLI2 NOT EQUAL "00"
+                     DISPLAY "EX09 - ERRO AO ABRIR CADCLI2 - FILE "
+                             "STATUS " WS-STATUS-CADCLI2
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-CADSAI NOT EQUAL "00"
+                     DISPLAY "EX09 - ERRO AO ABRIR CADSAI - FILE "
+                             "STATUS " WS-STATUS-CADSAI
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM CARREGA-SALARIOS UNTIL FIM-SALARIOS EQUAL 1
+                     CLOSE CADSAI
+                     PERFORM VERIFICA-FIM
+              END-IF
+              END-IF.
+       CARREGA-SALARIOS.
+              READ CADSAI
+                     AT END
+                     MOVE 1 TO FIM-SALARIOS
+                     NOT AT END
+                     ADD 1 TO WS-TOTAL-SALARIOS
+                     MOVE CODIGO-SAI
+                          TO WS-COD-SAL-TAB (WS-TOTAL-SALARIOS)
+                     MOVE SALARIO-REAJUSTADO
+                          TO WS-VALOR-SAL-TAB (WS-TOTAL-SALARIOS).
+       VERIFICA-FIM.
+              READ CADCLI2 AT END MOVE 1 TO FIM-ARQ.
+       LOCALIZA-SALARIO.
+              MOVE "NAO" TO WS-ENCONTRADO.
+              PERFORM VARYING WS-IND FROM 1 BY 1
+                      UNTIL WS-IND GREATER WS-TOTAL-SALARIOS
+                      IF COD-SAI EQUAL WS-COD-SAL-TAB (WS-IND)
+                             MOVE "SIM" TO WS-ENCONTRADO
+                             MOVE WS-VALOR-SAL-TAB (WS-IND)
+                                  TO WS-SALARIO-ACHADO
+                      END-IF
+              END-PERFORM.
+       GRAVA-CONSOLIDADO.
+              MOVE COD-SAI TO CODIGO-CONS.
+              MOVE NOME-SAI TO NOME-CONS.
+              MOVE WS-SALARIO-ACHADO TO SALARIO-CONS.
+              WRITE REG-CONS.
+              ADD 1 TO WS-CT-CONSOLIDADOS.
+       PROCESSA-CLIENTE.
+              PERFORM LOCALIZA-SALARIO.
+              IF WS-ENCONTRADO EQUAL "SIM"
+                     PERFORM GRAVA-CONSOLIDADO
+              ELSE
+                     ADD 1 TO WS-CT-SEM-PAGAMENTO
+                     DISPLAY "SEM REGISTRO DE PAGAMENTO - COD-SAI: "
+                             COD-SAI.
+       PRINCIPAL.
+              IF TIPO-SAI EQUAL "D"
+                     PERFORM PROCESSA-CLIENTE
+              END-IF.
+              PERFORM VERIFICA-FIM.
+       RESUMO-FINAL.
+              DISPLAY "EX09 - RESUMO DA CONSOLIDACAO".
+              DISPLAY "REGISTROS CONSOLIDADOS   : " WS-CT-CONSOLIDADOS.
+              DISPLAY "SEM REGISTRO DE PAGAMENTO: " WS-CT-SEM-PAGAMENTO.
+       TERMINO.
+              CLOSE CADCLI2 CADCONS.
+              PERFORM RESUMO-FINAL.
