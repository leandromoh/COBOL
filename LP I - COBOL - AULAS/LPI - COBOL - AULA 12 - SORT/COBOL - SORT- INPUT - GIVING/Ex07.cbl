@@ -9,6 +9,13 @@
       *          USANDO INPUT E GIVING
       *          SELECIONAR SOMENTE PESSOA DO SEXO MASCULINO (M)
       *          GERANDO COMO SAIDA UM ARQUIVO CLASSIFICADO.
+      *          OS REGISTROS NAO SELECIONADOS SAO GRAVADOS EM
+      *          ARQ-NAO-SEL.DAT PARA AUDITORIA.
+      *          AO FINAL E EXIBIDO UM RESUMO COM A QUANTIDADE LIDA,
+      *          SELECIONADA E GRAVADA EM SAIDA.
+      *          TAMBEM E ACRESCENTADO UM REGISTRO EM JOBLOG.DAT COM O
+      *          HORARIO DE INICIO/TERMINO E A QUANTIDADE DE REGISTROS
+      *          LIDOS E GRAVADOS NESTA EXECUCAO.
 
        ENVIRONMENT     DIVISION.
        CONFIGURATION   SECTION.
@@ -23,6 +30,11 @@
            SELECT TRAB    ASSIGN  TO DISK.
            SELECT SAIDA   ASSIGN  TO DISK
            ORGANIZATION   IS LINE SEQUENTIAL.
+           SELECT ARQ-NAO-SEL     ASSIGN  TO DISK
+           ORGANIZATION   IS LINE SEQUENTIAL.
+           SELECT ARQ-JOBLOG      ASSIGN  TO DISK
+           ORGANIZATION   IS LINE SEQUENTIAL
+           FILE STATUS    IS WS-STATUS-JOBLOG.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -51,18 +63,63 @@
            02 SEXO-SAI PIC X(01).
            02 NOME-SAI PIC X(30).
 
+       FD  ARQ-NAO-SEL
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "NAO-SEL.DAT".
+
+       01  REG-NAO-SEL.
+           02 COD-NAO-SEL  PIC 9(04).
+           02 SEXO-NAO-SEL PIC X(01).
+           02 NOME-NAO-SEL PIC X(30).
+
+       FD  ARQ-JOBLOG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.DAT".
+
+       01  REG-JOBLOG.
+           02 JOBLOG-PROGRAMA      PIC X(008).
+           02 JOBLOG-INICIO        PIC X(014).
+           02 JOBLOG-TERMINO       PIC X(014).
+           02 JOBLOG-REG-LIDOS     PIC 9(007).
+           02 JOBLOG-REG-GRAVADOS  PIC 9(007).
+
        WORKING-STORAGE SECTION.
        77  FIM-ARQ      PIC X(03) VALUE "NAO".
+       77  WS-CT-LIDOS       PIC 9(05) VALUE ZEROES.
+       77  WS-CT-SELECIONADOS PIC 9(05) VALUE ZEROES.
+       77  WS-CT-GRAVADOS    PIC 9(05) VALUE ZEROES.
+       77  WS-STATUS-JOBLOG  PIC X(02).
+       77  WS-JOBLOG-INICIO  PIC X(014).
        
        PROCEDURE       DIVISION.
        
        PGM-EX07.
+           PERFORM     ABRE-JOBLOG.
            SORT        TRAB
                        ASCENDING  KEY  COD-TRAB
                        INPUT      PROCEDURE        ROT-ENTRADA
                        GIVING     SAIDA.
+           PERFORM     RESUMO-FINAL.
            STOP        RUN.
 
+       ABRE-JOBLOG              SECTION.
+           MOVE        FUNCTION CURRENT-DATE (1:14)
+                                     TO        WS-JOBLOG-INICIO.
+           OPEN        EXTEND       ARQ-JOBLOG.
+           IF          WS-STATUS-JOBLOG   NOT EQUAL   "00"
+               OPEN    OUTPUT       ARQ-JOBLOG.
+
+       GRAVA-JOBLOG             SECTION.
+           MOVE        "EX07"         TO        JOBLOG-PROGRAMA.
+           MOVE        WS-JOBLOG-INICIO
+                                     TO        JOBLOG-INICIO.
+           MOVE        FUNCTION CURRENT-DATE (1:14)
+                                     TO        JOBLOG-TERMINO.
+           MOVE        WS-CT-LIDOS    TO        JOBLOG-REG-LIDOS.
+           MOVE        WS-CT-GRAVADOS TO        JOBLOG-REG-GRAVADOS.
+           WRITE       REG-JOBLOG.
+           CLOSE       ARQ-JOBLOG.
+
        ROT-ENTRADA             SECTION.
            PERFORM     INICIO-ENTRADA.
            PERFORM     PRINCIPAL-ENTRADA
@@ -70,28 +127,48 @@
            PERFORM     FIM-ENTRADA.
 
        INICIO-ENTRADA          SECTION.
-           OPEN        INPUT   ENTRADA.
+           OPEN        INPUT   ENTRADA
+                       OUTPUT  ARQ-NAO-SEL.
            PERFORM     LEITURA-ENTRADA.
 
        LEITURA-ENTRADA         SECTION.
            READ        ENTRADA
                        AT END
                        MOVE      "SIM"     TO      FIM-ARQ.
-   
+
        PRINCIPAL-ENTRADA       SECTION.
+           ADD         1               TO          WS-CT-LIDOS.
            PERFORM     SELECAO-ENTRADA.
            PERFORM     LEITURA-ENTRADA.
 
        SELECAO-ENTRADA         SECTION.
            IF          SEXO-ENT        EQUAL       "M"
-               PERFORM GRAVACAO-ENTRADA.
+               PERFORM GRAVACAO-ENTRADA
+           ELSE
+               PERFORM GRAVACAO-NAO-SEL.
 
        GRAVACAO-ENTRADA        SECTION.
            MOVE        COD-ENT         TO          COD-TRAB.
            MOVE        SEXO-ENT        TO          SEXO-TRAB.
            MOVE        NOME-ENT        TO          NOME-TRAB.
            RELEASE     REG-TRAB.
+           ADD         1               TO          WS-CT-SELECIONADOS.
+
+       GRAVACAO-NAO-SEL        SECTION.
+           MOVE        COD-ENT         TO          COD-NAO-SEL.
+           MOVE        SEXO-ENT        TO          SEXO-NAO-SEL.
+           MOVE        NOME-ENT        TO          NOME-NAO-SEL.
+           WRITE       REG-NAO-SEL.
 
        FIM-ENTRADA             SECTION.
-           CLOSE       ENTRADA.
+           CLOSE       ENTRADA
+                       ARQ-NAO-SEL.
+
+       RESUMO-FINAL            SECTION.
+           MOVE        WS-CT-SELECIONADOS TO      WS-CT-GRAVADOS.
+           DISPLAY     "EXEMPLO07 - RESUMO DO PROCESSAMENTO".
+           DISPLAY     "REGISTROS LIDOS       : " WS-CT-LIDOS.
+           DISPLAY     "REGISTROS SELECIONADOS: " WS-CT-SELECIONADOS.
+           DISPLAY     "REGISTROS GRAVADOS EM SAIDA: " WS-CT-GRAVADOS.
+           PERFORM     GRAVA-JOBLOG.
 
