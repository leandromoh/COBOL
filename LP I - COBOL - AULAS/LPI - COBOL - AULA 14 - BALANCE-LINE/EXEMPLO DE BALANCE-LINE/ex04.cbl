@@ -6,6 +6,19 @@
        DATE-COMPILED.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.  FAZ O BALANCE-LINE, GERANDO UM ARQUIVO DE SAIDA.
+      *          REG-MVTO TRAZ UM CODIGO DE TRANSACAO (A=INCLUSAO,
+      *          U=ALTERACAO, D=EXCLUSAO) - QUANDO D, A CHAVE E
+      *          REMOVIDA E NAO E GRAVADA EM ATU.
+      *          CADA DECISAO (MANTIDO DE ANT, ALTERADO/INCLUIDO POR
+      *          MVTO, OU EXCLUIDO) E REGISTRADA EM UM RELATORIO DE
+      *          ALTERACOES (REL-ALT.DAT).
+      *          LER-MVTO/LER-ANT VALIDAM QUE AS CHAVES CHEGAM EM
+      *          ORDEM ASCENDENTE, ABORTANDO O JOB SE UM ARQUIVO
+      *          ESTIVER FORA DE SEQUENCIA.
+      *          AO TERMINO, E ACRESCENTADO UM REGISTRO EM JOBLOG.DAT
+      *          COM O HORARIO DE INICIO/TERMINO E A QUANTIDADE DE
+      *          REGISTROS LIDOS (DE MVTO E ANT) E GRAVADOS (EM ATU)
+      *          NESTA EXECUCAO.
 
        ENVIRONMENT     DIVISION.
        CONFIGURATION   SECTION.
@@ -21,6 +34,11 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REL-ALT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-JOBLOG.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -29,6 +47,7 @@
            VALUE OF FILE-ID IS "MVTO.DAT".
        01  REG-MVTO.
            02 COD-MVTO  PIC 9(04).
+           02 TIPO-MVTO PIC X(01).
            02 NOME-MVTO PIC X(30).
 
        FD  ANT
@@ -45,11 +64,36 @@
            03 COD-ATU   PIC 9(04).
            03 NOME-ATU  PIC X(30).
 
+       FD  REL-ALT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REL-ALT.DAT".
+       01  REG-REL-ALT.
+           03 COD-REL-ALT  PIC 9(04).
+           03 NOME-REL-ALT PIC X(30).
+           03 ACAO-REL-ALT PIC X(15).
+
+       FD  JOBLOG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.DAT".
+       01  REG-JOBLOG.
+           02 JOBLOG-PROGRAMA      PIC X(008).
+           02 JOBLOG-INICIO        PIC X(014).
+           02 JOBLOG-TERMINO       PIC X(014).
+           02 JOBLOG-REG-LIDOS     PIC 9(007).
+           02 JOBLOG-REG-GRAVADOS  PIC 9(007).
+
 
        WORKING-STORAGE SECTION.
        77  FIM-ARQ     PIC X(03) VALUE "NAO".
        77  CH-MVTO     PIC X(04) VALUE SPACES.
        77  CH-ANT      PIC X(04) VALUE SPACES.
+       77  CH-MVTO-ANT PIC X(04) VALUE LOW-VALUES.
+       77  CH-ANT-ANT  PIC X(04) VALUE LOW-VALUES.
+       77  WS-CT-LIDOS    PIC 9(007) VALUE ZEROS.
+       77  WS-CT-GRAVADOS PIC 9(007) VALUE ZEROS.
+       77  WS-STATUS-JOBLOG PIC X(02).
+       77  WS-JOBLOG-INICIO PIC X(014).
+       77  WS-ABORTAR  PIC X(03) VALUE "NAO".
 
        PROCEDURE       DIVISION.
        
@@ -57,37 +101,76 @@
           PERFORM      INICIO.
           PERFORM      PRINCIPAL
                        UNTIL
-                       CH-MVTO EQUAL CH-ANT AND
-                       CH-ANT  EQUAL HIGH-VALUES.
+                       (CH-MVTO EQUAL CH-ANT AND
+                       CH-ANT  EQUAL HIGH-VALUES)
+                       OR      WS-ABORTAR      EQUAL   "SIM".
           PERFORM      FIM.
           STOP         RUN.
 
        INICIO.
           OPEN         INPUT           MVTO
                                        ANT
-                       OUTPUT          ATU.
+                       OUTPUT          ATU
+                                       REL-ALT.
+          PERFORM      ABRE-JOBLOG.
           PERFORM      LER-MVTO.
           PERFORM      LER-ANT.
 
+       ABRE-JOBLOG.
+          MOVE         FUNCTION CURRENT-DATE (1:14)
+                                       TO          WS-JOBLOG-INICIO.
+          OPEN         EXTEND          JOBLOG.
+          IF           WS-STATUS-JOBLOG    NOT EQUAL   "00"
+                       OPEN        OUTPUT          JOBLOG.
+
+       GRAVA-JOBLOG.
+          MOVE         "EX04"          TO          JOBLOG-PROGRAMA.
+          MOVE         WS-JOBLOG-INICIO
+                                       TO          JOBLOG-INICIO.
+          MOVE         FUNCTION CURRENT-DATE (1:14)
+                                       TO          JOBLOG-TERMINO.
+          MOVE         WS-CT-LIDOS     TO          JOBLOG-REG-LIDOS.
+          MOVE         WS-CT-GRAVADOS  TO          JOBLOG-REG-GRAVADOS.
+          WRITE        REG-JOBLOG.
+          CLOSE        JOBLOG.
+
        LER-MVTO.
+          IF           CH-MVTO     NOT EQUAL        HIGH-VALUES
+                       MOVE        CH-MVTO          TO      CH-MVTO-ANT.
           READ         MVTO
                        AT END
-                       MOVE        HIGH-VALUES      TO      CH-MVTO.
+                       MOVE        HIGH-VALUES      TO      CH-MVTO
+                       NOT AT END
+                       ADD         1                TO      WS-CT-LIDOS.
 
           IF           CH-MVTO     EQUAL            HIGH-VALUES
                        NEXT        SENTENCE
           ELSE
-                       MOVE        COD-MVTO         TO      CH-MVTO.
+                       MOVE        COD-MVTO         TO      CH-MVTO
+                       IF          CH-MVTO          LESS    CH-MVTO-ANT
+                            DISPLAY "MVTO.DAT FORA DE SEQUENCIA: "
+                                    CH-MVTO   " < "  CH-MVTO-ANT
+                            MOVE    "SIM"            TO      WS-ABORTAR
+                            MOVE    1                TO      RETURN-CODE.
 
        LER-ANT.
+          IF           CH-ANT      NOT EQUAL        HIGH-VALUES
+                       MOVE        CH-ANT           TO      CH-ANT-ANT.
           READ         ANT
                        AT END
-                       MOVE        HIGH-VALUES      TO      CH-ANT.
+                       MOVE        HIGH-VALUES      TO      CH-ANT
+                       NOT AT END
+                       ADD         1                TO      WS-CT-LIDOS.
 
           IF           CH-ANT      EQUAL            HIGH-VALUES
                        NEXT        SENTENCE
           ELSE
-                       MOVE        COD-ANT          TO      CH-ANT.
+                       MOVE        COD-ANT          TO      CH-ANT
+                       IF          CH-ANT           LESS    CH-ANT-ANT
+                            DISPLAY "ANT.DAT FORA DE SEQUENCIA: "
+                                    CH-ANT    " < "  CH-ANT-ANT
+                            MOVE    "SIM"            TO      WS-ABORTAR
+                            MOVE    1                TO      RETURN-CODE.
 
         PRINCIPAL.
           IF           CH-MVTO     EQUAL           CH-ANT
@@ -103,27 +186,59 @@
                        PERFORM     LER-ANT.
 
        IGUAL.
-          PERFORM      GRAVA-MVTO.
-          PERFORM      GRAVA-ANT.
+          IF           TIPO-MVTO       EQUAL       "D"
+                       PERFORM     GRAVA-EXCLUSAO
+          ELSE
+                       PERFORM     GRAVA-MVTO.
 
        MVTO-MENOR.
-          PERFORM      GRAVA-MVTO.
+          IF           TIPO-MVTO       EQUAL       "D"
+                       PERFORM     REJEITA-EXCLUSAO-INEXISTENTE
+          ELSE
+                       PERFORM     GRAVA-MVTO.
 
        ANT-MENOR.
           PERFORM      GRAVA-ANT.
 
+       REJEITA-EXCLUSAO-INEXISTENTE.
+          MOVE         COD-MVTO        TO          COD-REL-ALT.
+          MOVE         NOME-MVTO       TO          NOME-REL-ALT.
+          MOVE         "INEXISTENTE"   TO          ACAO-REL-ALT.
+          WRITE        REG-REL-ALT.
+
        GRAVA-ANT.
           MOVE         COD-ANT         TO          COD-ATU.
           MOVE         NOME-ANT        TO          NOME-ATU.
           WRITE        REG-ATU.
+          ADD          1               TO          WS-CT-GRAVADOS.
+          MOVE         COD-ANT         TO          COD-REL-ALT.
+          MOVE         NOME-ANT        TO          NOME-REL-ALT.
+          MOVE         "MANTIDO"       TO          ACAO-REL-ALT.
+          WRITE        REG-REL-ALT.
 
        GRAVA-MVTO.
           MOVE         COD-MVTO         TO          COD-ATU.
           MOVE         NOME-MVTO        TO          NOME-ATU.
           WRITE        REG-ATU.
+          ADD          1                TO          WS-CT-GRAVADOS.
+          MOVE         COD-MVTO         TO          COD-REL-ALT.
+          MOVE         NOME-MVTO        TO          NOME-REL-ALT.
+          IF           CH-MVTO         EQUAL       CH-ANT
+                       MOVE "ALTERADO"  TO          ACAO-REL-ALT
+          ELSE
+                       MOVE "INCLUIDO"  TO          ACAO-REL-ALT.
+          WRITE        REG-REL-ALT.
+
+       GRAVA-EXCLUSAO.
+          MOVE         COD-ANT         TO          COD-REL-ALT.
+          MOVE         NOME-ANT        TO          NOME-REL-ALT.
+          MOVE         "EXCLUIDO"      TO          ACAO-REL-ALT.
+          WRITE        REG-REL-ALT.
 
        FIM.
           CLOSE        MVTO
                        ANT
-                       ATU.
+                       ATU
+                       REL-ALT.
+          PERFORM      GRAVA-JOBLOG.
                       
