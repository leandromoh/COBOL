@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX14.
+       AUTHOR. LEANDRO FERNANDES & EDEL CORADI.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *REMARKS.  EXPORTA CADSAI.DAT (SAIDA DE EX08) EM FORMATO
+      *          DELIMITADO PARA O UPLOAD NO SISTEMA DE PAGAMENTOS DO
+      *          BANCO: MATRICULA, NOME E VALOR LIQUIDO, UMA LINHA POR
+      *          FUNCIONARIO, SEM CABECALHO NEM COLUNAS DE CONTA - O
+      *          BANCO JA ASSOCIA A MATRICULA A CONTA CADASTRADA. USA
+      *          O MESMO STRING ... DELIMITED BY SIZE DE EXEMPLO08's
+      *          GRAVACAO-CSV PARA MONTAR A LINHA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADSAI ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CODIGO-SAI
+              FILE STATUS IS WS-STATUS-CADSAI.
+       SELECT CSV-BANCO ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADSAI
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADSAI.DAT".
+
+       01 REG-SAI.
+              02 CODIGO-SAI         PIC 9(5).
+              02 NOME-SAI           PIC X(20).
+              02 SALARIO-REAJUSTADO PIC 9(5)V99.
+
+       FD CSV-BANCO
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "EX14-BANCO.CSV".
+
+       01 REG-CSV-BANCO PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ PIC 9(1) VALUE 0.
+       77 WS-CT-EXPORTADOS PIC 9(05) VALUE ZEROES.
+       77 WS-SALARIO-REAJUSTADO-ED PIC 9(5),99.
+       77 WS-STATUS-CADSAI PIC X(02).
+       77 WS-ABORTAR PIC X(03) VALUE "NAO".
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA14.
+
+       PERFORM INICIO.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1
+       END-IF.
+       PERFORM TERMINO.
+
+       GOBACK.
+
+       INICIO.
+              OPEN INPUT CADSAI OUTPUT CSV-BANCO.
+              IF WS-STATUS-CADSAI NOT EQUAL "00"
+                     DISPLAY "EX14 - ERRO AO ABRIR CADSAI - FILE "
+                             "STATUS " WS-STATUS-CADSAI
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM VERIFICA-FIM
+              END-IF.
+
+       VERIFICA-FIM.
+              READ CADSAI AT END MOVE 1 TO FIM-ARQ.
+
+       GRAVA-CSV-BANCO.
+              MOVE SPACES TO REG-CSV-BANCO.
+              MOVE SALARIO-REAJUSTADO TO WS-SALARIO-REAJUSTADO-ED.
+              STRING CODIGO-SAI                 DELIMITED BY SIZE
+                     ","                         DELIMITED BY SIZE
+                     FUNCTION TRIM (NOME-SAI)    DELIMITED BY SIZE
+                     ","                         DELIMITED BY SIZE
+                     WS-SALARIO-REAJUSTADO-ED    DELIMITED BY SIZE
+                     INTO REG-CSV-BANCO
+              END-STRING.
+              WRITE REG-CSV-BANCO.
+              ADD 1 TO WS-CT-EXPORTADOS.
+
+       PRINCIPAL.
+              PERFORM GRAVA-CSV-BANCO.
+              PERFORM VERIFICA-FIM.
+
+       RESUMO-FINAL.
+              DISPLAY "EX14 - REGISTROS EXPORTADOS PARA O BANCO: "
+                      WS-CT-EXPORTADOS.
+
+       TERMINO.
+              CLOSE CADSAI CSV-BANCO.
+              PERFORM RESUMO-FINAL.
