@@ -9,6 +9,19 @@
       *REMARKS.  LE UM ARQUIVO COM  DATA (DIA, MES, ANO) 
       *          E GRAVA A DATA POR EXTENSO UTILIZANDO UMA
       *          TABELA PRE-DEFINIDA (REDEFINES).
+      *          O ANO DE 2 DIGITOS (AA-ENT) E EXPANDIDO PARA 4
+      *          DIGITOS EM AA-SAI: 00-30 VIRA 20XX, 31-99 VIRA 19XX.
+      *          O DIA DA SEMANA (DIA-SEMANA-SAI) E CALCULADO PELA
+      *          CONGRUENCIA DE ZELLER A PARTIR DE DD/MM/AA-SAI.
+      *          PARM-TAB02.DAT (OPCIONAL) TRAZ "A" PARA GRAVAR O MES
+      *          ABREVIADO (JAN, FEV...) EM VEZ DO NOME POR EXTENSO.
+      *          REGISTROS COM MM-ENT FORA DA FAIXA 1-12 SAO GRAVADOS
+      *          EM ARQ-REJ.DAT E NAO PARTICIPAM DA PESQUISA NA TABELA.
+      *          DATA-EXTENSO-SAI TRAZ A DATA POR EXTENSO EM UM UNICO
+      *          CAMPO ("23 DE MAIO DE 2005") PARA USO EM CARTAS.
+      *          AO TERMINO, E ACRESCENTADO UM REGISTRO EM JOBLOG.DAT
+      *          COM O HORARIO DE INICIO/TERMINO E A QUANTIDADE DE
+      *          REGISTROS LIDOS E GRAVADOS NESTA EXECUCAO.
 
        ENVIRONMENT             DIVISION.
 
@@ -25,6 +38,13 @@
            ORGANIZATION                IS          LINE    SEQUENTIAL.
            SELECT      CAD-SAI         ASSIGN      TO      DISK
            ORGANIZATION                IS          LINE    SEQUENTIAL.
+           SELECT      OPTIONAL ARQ-PARM           ASSIGN  TO      DISK
+           ORGANIZATION                IS          LINE    SEQUENTIAL.
+           SELECT      ARQ-REJ         ASSIGN      TO      DISK
+           ORGANIZATION                IS          LINE    SEQUENTIAL.
+           SELECT      ARQ-JOBLOG      ASSIGN      TO      DISK
+           ORGANIZATION                IS          LINE    SEQUENTIAL
+           FILE STATUS                 IS          WS-STATUS-JOBLOG.
 
        DATA                    DIVISION.
 
@@ -41,6 +61,21 @@
               03   MM-ENT          PIC  9(002).
               03   AA-ENT          PIC  9(002).
 
+       FD  ARQ-PARM
+           LABEL       RECORD          ARE         STANDARD
+           VALUE       OF FILE-ID      IS          "PARM-TAB02.DAT".
+
+       01  REG-PARM.
+           02 PARM-MODO-MES            PIC  X(001).
+
+       FD  ARQ-REJ
+           LABEL       RECORD          ARE         STANDARD
+           VALUE       OF FILE-ID      IS          "ARQ-REJ.DAT".
+
+       01  REG-REJ.
+           02 REJ-COD-ENT              PIC  9(003).
+           02 REJ-DATA-ENT             PIC  9(006).
+
        FD  CAD-SAI
            LABEL       RECORD          ARE         STANDARD.
 
@@ -49,11 +84,37 @@
            02 DATA-SAI.
               03   DD-SAI              PIC  9(002).
               03   MM-SAI              PIC  X(009).
-              03   AA-SAI              PIC  9(002).
+              03   AA-SAI              PIC  9(004).
+           02 DIA-SEMANA-SAI           PIC  X(009).
+           02 DATA-EXTENSO-SAI         PIC  X(030).
+
+       FD  ARQ-JOBLOG
+           LABEL       RECORD          ARE         STANDARD
+           VALUE       OF FILE-ID      IS          "JOBLOG.DAT".
+
+       01  REG-JOBLOG.
+           02 JOBLOG-PROGRAMA          PIC  X(008).
+           02 JOBLOG-INICIO            PIC  X(014).
+           02 JOBLOG-TERMINO           PIC  X(014).
+           02 JOBLOG-REG-LIDOS         PIC  9(007).
+           02 JOBLOG-REG-GRAVADOS      PIC  9(007).
 
        WORKING-STORAGE         SECTION.
 
        77  FIM-ARQ                     PIC X(03)    VALUE "NAO".
+       77  WS-CT-LIDOS                 PIC 9(007)   VALUE ZEROS.
+       77  WS-CT-GRAVADOS              PIC 9(007)   VALUE ZEROS.
+       77  WS-CT-REJEITADOS            PIC 9(007)   VALUE ZEROS.
+       77  WS-STATUS-JOBLOG            PIC X(002).
+       77  WS-JOBLOG-INICIO            PIC X(014).
+       77  WS-SEC-ATUAL                PIC 9(002)   VALUE 20.
+       77  WS-Z-MES                    PIC 9(002)   VALUE ZEROS.
+       77  WS-Z-ANO                    PIC 9(004)   VALUE ZEROS.
+       77  WS-Z-SECULO                 PIC 9(002)   VALUE ZEROS.
+       77  WS-Z-ANO-SECULO             PIC 9(002)   VALUE ZEROS.
+       77  WS-Z-INDICE                 PIC S9(004)  VALUE ZEROS.
+       77  WS-MODO-MES                 PIC X(001)   VALUE "C".
+       77  WS-MES-INVALIDO             PIC X(003)   VALUE "NAO".
 
        01  TABELA-MES.
            02      DEF-MES.
@@ -72,9 +133,44 @@
 
        01  TABELA-MES-RED      REDEFINES            TABELA-MES.
            02      MES                 PIC X(009)
-                                       OCCURS       12     TIMES.     
+                                       OCCURS       12     TIMES.
+
+       01  TABELA-MES-ABREV.
+           02      DEF-MES-ABREV.
+              03   FILLER              PIC X(003)   VALUE  "JAN".
+              03   FILLER              PIC X(003)   VALUE  "FEV".
+              03   FILLER              PIC X(003)   VALUE  "MAR".
+              03   FILLER              PIC X(003)   VALUE  "ABR".
+              03   FILLER              PIC X(003)   VALUE  "MAI".
+              03   FILLER              PIC X(003)   VALUE  "JUN".
+              03   FILLER              PIC X(003)   VALUE  "JUL".
+              03   FILLER              PIC X(003)   VALUE  "AGO".
+              03   FILLER              PIC X(003)   VALUE  "SET".
+              03   FILLER              PIC X(003)   VALUE  "OUT".
+              03   FILLER              PIC X(003)   VALUE  "NOV".
+              03   FILLER              PIC X(003)   VALUE  "DEZ".
+
+       01  TABELA-MES-ABREV-RED
+                                REDEFINES           TABELA-MES-ABREV.
+           02      MES-ABREV           PIC X(003)
+                                       OCCURS       12     TIMES.
+
+       01  TABELA-DIA-SEMANA.
+           02      DEF-DIA-SEMANA.
+              03   FILLER              PIC X(009)   VALUE  "   SABADO".
+              03   FILLER              PIC X(009)   VALUE  "  DOMINGO".
+              03   FILLER              PIC X(009)   VALUE  "  SEGUNDA".
+              03   FILLER              PIC X(009)   VALUE  "    TERCA".
+              03   FILLER              PIC X(009)   VALUE  "   QUARTA".
+              03   FILLER              PIC X(009)   VALUE  "   QUINTA".
+              03   FILLER              PIC X(009)   VALUE  "    SEXTA".
+
+       01  TABELA-DIA-SEMANA-RED
+                                REDEFINES           TABELA-DIA-SEMANA.
+           02      DIA-SEMANA          PIC X(009)
+                                       OCCURS       7      TIMES.
+
 
-       
        PROCEDURE               DIVISION.
        
        PGM-TAB02.
@@ -86,30 +182,126 @@
 
        INICIO.
           OPEN         INPUT           ARQ-ENT
-                       OUTPUT          CAD-SAI.
+                       OUTPUT          CAD-SAI
+                       OUTPUT          ARQ-REJ.
+          PERFORM      LE-PARAMETRO.
+          PERFORM      ABRE-JOBLOG.
           PERFORM      LEITURA.
 
+       LE-PARAMETRO.
+          OPEN         INPUT           ARQ-PARM.
+          READ         ARQ-PARM
+                       AT END
+                       NEXT SENTENCE
+                       NOT AT END
+                       MOVE PARM-MODO-MES         TO      WS-MODO-MES.
+          CLOSE        ARQ-PARM.
+
+       ABRE-JOBLOG.
+          MOVE         FUNCTION CURRENT-DATE (1:14)
+                                       TO          WS-JOBLOG-INICIO.
+          OPEN         EXTEND          ARQ-JOBLOG.
+          IF           WS-STATUS-JOBLOG    NOT EQUAL   "00"
+               OPEN    OUTPUT          ARQ-JOBLOG.
+
+       GRAVA-JOBLOG.
+          MOVE         "TAB02"         TO          JOBLOG-PROGRAMA.
+          MOVE         WS-JOBLOG-INICIO
+                                       TO          JOBLOG-INICIO.
+          MOVE         FUNCTION CURRENT-DATE (1:14)
+                                       TO          JOBLOG-TERMINO.
+          MOVE         WS-CT-LIDOS     TO          JOBLOG-REG-LIDOS.
+          COMPUTE      JOBLOG-REG-GRAVADOS = WS-CT-GRAVADOS
+                                            + WS-CT-REJEITADOS.
+          WRITE        REG-JOBLOG.
+          CLOSE        ARQ-JOBLOG.
+
        LEITURA.
           READ         ARQ-ENT
                        AT END
-                       MOVE            "SIM"       TO      FIM-ARQ.
+                       MOVE            "SIM"       TO      FIM-ARQ
+                       NOT AT END
+                       ADD             1           TO      WS-CT-LIDOS.
 
        PRINCIPAL.
-          PERFORM      PESQUISA-TABELA.
-          PERFORM      GRAVA-SAI.
+          PERFORM      VALIDA-MES.
+          IF           WS-MES-INVALIDO EQUAL       "SIM"
+               PERFORM GRAVA-REJ
+          ELSE
+               PERFORM PESQUISA-TABELA
+               PERFORM GRAVA-SAI.
           PERFORM      LEITURA.
 
-      
+       VALIDA-MES.
+          IF           MM-ENT          LESS        1
+               OR      MM-ENT          GREATER     12
+               MOVE    "SIM"           TO          WS-MES-INVALIDO
+          ELSE
+               MOVE    "NAO"           TO          WS-MES-INVALIDO.
+
+       GRAVA-REJ.
+          MOVE         COD-ENT         TO          REJ-COD-ENT.
+          MOVE         DATA-ENT        TO          REJ-DATA-ENT.
+          WRITE        REG-REJ.
+          ADD          1               TO          WS-CT-REJEITADOS.
+          DISPLAY      "REGISTRO REJEITADO - MM-ENT FORA DA FAIXA: "
+                       "COD-ENT " COD-ENT " MM-ENT " MM-ENT.
+
+
        PESQUISA-TABELA.
-          MOVE         MES (MM-ENT)    TO          MM-SAI.
+          IF           WS-MODO-MES     EQUAL       "A"
+               MOVE    MES-ABREV (MM-ENT)          TO      MM-SAI
+          ELSE
+               MOVE    MES (MM-ENT)    TO          MM-SAI.
 
        GRAVA-SAI.
           MOVE         COD-ENT         TO          COD-SAI.
           MOVE         DD-ENT          TO          DD-SAI.
-          MOVE         AA-ENT          TO          AA-SAI.
+          PERFORM      CALCULA-ANO-COMPLETO.
+          PERFORM      CALCULA-DIA-SEMANA.
+          PERFORM      MONTA-DATA-EXTENSO.
           WRITE        REG-SAI.
+          ADD          1               TO          WS-CT-GRAVADOS.
+
+       MONTA-DATA-EXTENSO.
+          MOVE         SPACES          TO          DATA-EXTENSO-SAI.
+          STRING       DD-SAI                      DELIMITED BY SIZE
+                       " DE "                       DELIMITED BY SIZE
+                       FUNCTION TRIM (MES (MM-ENT))  DELIMITED BY SIZE
+                       " DE "                       DELIMITED BY SIZE
+                       AA-SAI                       DELIMITED BY SIZE
+                       INTO DATA-EXTENSO-SAI.
+
+       CALCULA-ANO-COMPLETO.
+          IF           AA-ENT          GREATER     30
+               MOVE    19              TO          WS-SEC-ATUAL
+          ELSE
+               MOVE    20              TO          WS-SEC-ATUAL.
+          COMPUTE      AA-SAI          =   WS-SEC-ATUAL * 100 + AA-ENT.
+
+       CALCULA-DIA-SEMANA.
+          IF           MM-ENT          LESS        3
+               COMPUTE WS-Z-MES        =   MM-ENT + 12
+               COMPUTE WS-Z-ANO        =   AA-SAI - 1
+          ELSE
+               MOVE    MM-ENT          TO          WS-Z-MES
+               MOVE    AA-SAI          TO          WS-Z-ANO.
+          COMPUTE      WS-Z-ANO-SECULO =   FUNCTION MOD (WS-Z-ANO, 100).
+          COMPUTE      WS-Z-SECULO     =   FUNCTION INTEGER
+                                            (WS-Z-ANO / 100).
+          COMPUTE      WS-Z-INDICE     =   FUNCTION MOD (
+                       DD-ENT
+                       + FUNCTION INTEGER ((13 * (WS-Z-MES + 1)) / 5)
+                       + WS-Z-ANO-SECULO
+                       + FUNCTION INTEGER (WS-Z-ANO-SECULO / 4)
+                       + FUNCTION INTEGER (WS-Z-SECULO / 4)
+                       - (2 * WS-Z-SECULO), 7).
+          MOVE         DIA-SEMANA (WS-Z-INDICE + 1)
+                                       TO          DIA-SEMANA-SAI.
 
        FIM.
           CLOSE        ARQ-ENT
-                       CAD-SAI.
+                       CAD-SAI
+                       ARQ-REJ.
+          PERFORM      GRAVA-JOBLOG.
                       
