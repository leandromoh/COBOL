@@ -0,0 +1,10 @@
+      *----------------------------------------------------------
+      *    LAYOUT PADRAO DO REGISTRO DE REJEICAO GRAVADO EM
+      *    REJ-COMUM.DAT POR EX01, EX02, EX06 E EX08: PROGRAMA
+      *    DE ORIGEM, CHAVE DO REGISTRO ORIGINAL, MOTIVO DA
+      *    REJEICAO E DATA/HORA EM QUE OCORREU.
+      *----------------------------------------------------------
+       02 REJ-PROGRAMA   PIC X(05).
+       02 REJ-CHAVE      PIC 9(05).
+       02 REJ-MOTIVO     PIC X(020).
+       02 REJ-DATA-HORA  PIC X(014).
