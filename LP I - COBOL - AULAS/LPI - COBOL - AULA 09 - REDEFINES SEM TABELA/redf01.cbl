@@ -13,6 +13,20 @@
       *          'LOTE OK', SE A TOTALIZACAO DOS REGISTROS FOR
       *          ADEQUADA. SE A TOTALIZACAO DOS REGISTROS FOR
       *          INADEQUADA, SERA GRAVADO A MENSAGEM 'LOTE REJEITADO'.
+      *          LOTES REJEITADOS SAO GRAVADOS EM ARQ-REJEITADO.DAT
+      *          PARA INVESTIGACAO E REENVIO.
+      *          O ARQUIVO PODE TRAZER VARIOS LOTES EM SEQUENCIA,
+      *          CADA UM COM SEU PROPRIO CABECALHO (LOTE-TIPO-REG
+      *          = "L") E DETALHES (DET-TIPO-REG = "D"), SENDO CADA
+      *          LOTE RECONCILIADO E REPORTADO SEPARADAMENTE.
+      *          A CADA WS-CHECKPOINT-INTERVALO REGISTROS LIDOS E
+      *          GRAVADO UM CHECKPOINT EM ARQ-CKPT.DAT; SE ESSE
+      *          ARQUIVO FOR RENOMEADO PARA ARQ-CKPT-ANT.DAT ANTES
+      *          DE UM NOVO RUN, O PROCESSAMENTO E RETOMADO A PARTIR
+      *          DO PONTO GRAVADO.
+      *          AO TERMINO, E ACRESCENTADO UM REGISTRO EM JOBLOG.DAT
+      *          COM O HORARIO DE INICIO/TERMINO E A QUANTIDADE DE
+      *          REGISTROS LIDOS E GRAVADOS NESTA EXECUCAO.
 
        ENVIRONMENT             DIVISION.
 
@@ -27,6 +41,15 @@
        FILE-CONTROL.
            SELECT      ARQ-ENT         ASSIGN      TO      DISK
            ORGANIZATION                IS          LINE    SEQUENTIAL.
+           SELECT      ARQ-REJEITADO   ASSIGN      TO      DISK
+           ORGANIZATION                IS          LINE    SEQUENTIAL.
+           SELECT      ARQ-CKPT        ASSIGN      TO      DISK
+           ORGANIZATION                IS          LINE    SEQUENTIAL.
+           SELECT      OPTIONAL ARQ-CKPT-ANT       ASSIGN  TO      DISK
+           ORGANIZATION                IS          LINE    SEQUENTIAL.
+           SELECT      ARQ-JOBLOG      ASSIGN      TO      DISK
+           ORGANIZATION                IS          LINE    SEQUENTIAL
+           FILE STATUS                 IS          WS-STATUS-JOBLOG.
 
        DATA                    DIVISION.
 
@@ -37,15 +60,80 @@
            VALUE       OF FILE-ID      IS          "ARQ-ENT.DAT".
 
        01  REG-LOTE.
+           02 LOTE-TIPO-REG        PIC  X(001).
            02 QUANT-ENT            PIC  9(003).
            02 VALOR-ENT            PIC  9(007)V9(002).
-           02 FILLER               PIC  X(018).
+           02 LOTE-NUM             PIC  9(006).
+           02 LOTE-DATA.
+              03 LOTE-DATA-DD      PIC  9(002).
+              03 LOTE-DATA-MM      PIC  9(002).
+              03 LOTE-DATA-AA      PIC  9(002).
+           02 FILLER               PIC  X(005).
 
        01  REG-DET.
-           02 FILLER               PIC  X(010).
+           02 DET-TIPO-REG         PIC  X(001).
+           02 FILLER               PIC  X(009).
            02 VALOR-DET            PIC  9(005)V9(002).
            02 FILLER               PIC  X(013).
 
+       FD  ARQ-REJEITADO
+           LABEL       RECORD          ARE         STANDARD
+           VALUE       OF FILE-ID      IS          "ARQ-REJEITADO.DAT".
+
+       01  REG-LOTE-REJEITADO.
+           02 REJ-LOTE-NUM          PIC  9(006).
+           02 REJ-LOTE-DATA.
+              03 REJ-LOTE-DD        PIC  9(002).
+              03 REJ-LOTE-MM        PIC  9(002).
+              03 REJ-LOTE-AA        PIC  9(002).
+           02 REJ-QUANT-ENT         PIC  9(003).
+           02 REJ-VALOR-ENT         PIC  9(007)V9(002).
+           02 REJ-VALOR-TOTAL       PIC  9(007)V9(002).
+           02 REJ-CONT              PIC  9(003).
+
+       FD  ARQ-CKPT
+           LABEL       RECORD          ARE         STANDARD
+           VALUE       OF FILE-ID      IS          "ARQ-CKPT.DAT".
+
+       01  REG-CKPT.
+           02 CKPT-LOTE-NUM           PIC  9(006).
+           02 CKPT-LOTE-DATA.
+              03 CKPT-LOTE-DD         PIC  9(002).
+              03 CKPT-LOTE-MM         PIC  9(002).
+              03 CKPT-LOTE-AA         PIC  9(002).
+           02 CKPT-AUX-QUANT          PIC  9(003).
+           02 CKPT-AUX-VALOR          PIC  9(007)V9(002).
+           02 CKPT-CONT               PIC  9(003).
+           02 CKPT-VALOR-TOTAL        PIC  9(007)V9(002).
+           02 CKPT-REGISTROS-LIDOS    PIC  9(007).
+
+       FD  ARQ-CKPT-ANT
+           LABEL       RECORD          ARE         STANDARD
+           VALUE       OF FILE-ID      IS          "ARQ-CKPT-ANT.DAT".
+
+       01  REG-CKPT-ANT.
+           02 CKPT-ANT-LOTE-NUM        PIC  9(006).
+           02 CKPT-ANT-LOTE-DATA.
+              03 CKPT-ANT-LOTE-DD      PIC  9(002).
+              03 CKPT-ANT-LOTE-MM      PIC  9(002).
+              03 CKPT-ANT-LOTE-AA      PIC  9(002).
+           02 CKPT-ANT-AUX-QUANT       PIC  9(003).
+           02 CKPT-ANT-AUX-VALOR       PIC  9(007)V9(002).
+           02 CKPT-ANT-CONT            PIC  9(003).
+           02 CKPT-ANT-VALOR-TOTAL     PIC  9(007)V9(002).
+           02 CKPT-ANT-REGISTROS-LIDOS PIC  9(007).
+
+       FD  ARQ-JOBLOG
+           LABEL       RECORD          ARE         STANDARD
+           VALUE       OF FILE-ID      IS          "JOBLOG.DAT".
+
+       01  REG-JOBLOG.
+           02 JOBLOG-PROGRAMA          PIC  X(008).
+           02 JOBLOG-INICIO            PIC  X(014).
+           02 JOBLOG-TERMINO           PIC  X(014).
+           02 JOBLOG-REG-LIDOS         PIC  9(007).
+           02 JOBLOG-REG-GRAVADOS      PIC  9(007).
+
 
        WORKING-STORAGE         SECTION.
 
@@ -56,65 +144,210 @@
        77  AUX-QUANT                   PIC 9(003)  VALUE ZEROS.
        77  AUX-VALOR                   PIC 9(007)V9(002)
                                                    VALUE ZEROS.
+       77  WS-SEQ-DET                  PIC 9(005)  VALUE ZEROS.
+       77  TOLERANCIA                  PIC 9(003)V9(002)
+                                                   VALUE 0,05.
+       77  WS-DIFERENCA                PIC 9(007)V9(002)
+                                                   VALUE ZEROS.
+       77  WS-REGISTROS-LIDOS          PIC 9(007)  VALUE ZEROS.
+       77  WS-CHECKPOINT-INTERVALO     PIC 9(004)  VALUE 0100.
+       77  WS-RESTAURADO               PIC X(003)  VALUE "NAO".
+       77  WS-PULAR-LEITURA            PIC X(003)  VALUE "NAO".
+       77  WS-A-DESCARTAR              PIC 9(007)  VALUE ZEROS.
+       77  WS-REGISTROS-GRAVADOS       PIC 9(007)  VALUE ZEROS.
+       77  WS-CKPT-FIM                 PIC X(003)  VALUE "NAO".
+       77  WS-STATUS-JOBLOG            PIC X(002).
+       77  WS-JOBLOG-INICIO            PIC X(014).
+
+       01  WS-LOTE-ATUAL.
+           02 WS-LOTE-NUM              PIC 9(006).
+           02 WS-LOTE-DATA.
+              03 WS-LOTE-DD            PIC 9(002).
+              03 WS-LOTE-MM            PIC 9(002).
+              03 WS-LOTE-AA            PIC 9(002).
 
        PROCEDURE               DIVISION.
        
        PGM-REDF01.
           PERFORM      INICIO.
-          PERFORM      PRINCIPAL       UNTIL
-                                       FIM-ARQ     EQUAL   "SIM".
-          PERFORM      VERIFICA-TOTAL.
+          PERFORM      LEITURA-REGISTRO.
+          PERFORM      PROCESSA-LOTE   UNTIL   FIM-ARQ EQUAL "SIM".
           PERFORM      FIM.
           STOP         RUN.
 
        INICIO.
+          PERFORM      ABRE-JOBLOG.
           OPEN         INPUT           ARQ-ENT.
-          PERFORM      LEITURA-LOTE.
-          PERFORM      LEITURA-DET.
+          OPEN         OUTPUT          ARQ-REJEITADO.
+          PERFORM      VERIFICA-CHECKPOINT-ANTERIOR.
+          OPEN         OUTPUT          ARQ-CKPT.
+
+       ABRE-JOBLOG.
+          MOVE         FUNCTION CURRENT-DATE (1:14)
+                                       TO          WS-JOBLOG-INICIO.
+          OPEN         EXTEND          ARQ-JOBLOG.
+          IF           WS-STATUS-JOBLOG    NOT EQUAL   "00"
+               OPEN    OUTPUT          ARQ-JOBLOG.
+
+       GRAVA-JOBLOG.
+          MOVE         "REDF01"        TO          JOBLOG-PROGRAMA.
+          MOVE         WS-JOBLOG-INICIO
+                                       TO          JOBLOG-INICIO.
+          MOVE         FUNCTION CURRENT-DATE (1:14)
+                                       TO          JOBLOG-TERMINO.
+          MOVE         WS-REGISTROS-LIDOS
+                                       TO          JOBLOG-REG-LIDOS.
+          MOVE         WS-REGISTROS-GRAVADOS
+                                       TO          JOBLOG-REG-GRAVADOS.
+          WRITE        REG-JOBLOG.
+          CLOSE        ARQ-JOBLOG.
 
-       LEITURA-LOTE.
+       VERIFICA-CHECKPOINT-ANTERIOR.
+          OPEN         INPUT           ARQ-CKPT-ANT.
+          MOVE         "NAO"           TO          WS-CKPT-FIM.
+          PERFORM      UNTIL   WS-CKPT-FIM  EQUAL   "SIM"
+                READ    ARQ-CKPT-ANT
+                        AT END
+                        MOVE "SIM"             TO   WS-CKPT-FIM
+                        NOT AT END
+                        MOVE "SIM"             TO   WS-RESTAURADO
+                        MOVE CKPT-ANT-LOTE-NUM TO   WS-LOTE-NUM
+                        MOVE CKPT-ANT-LOTE-DATA
+                                               TO   WS-LOTE-DATA
+                        MOVE CKPT-ANT-AUX-QUANT
+                                               TO   AUX-QUANT
+                        MOVE CKPT-ANT-AUX-VALOR
+                                               TO   AUX-VALOR
+                        MOVE CKPT-ANT-CONT     TO   CONT
+                        MOVE CKPT-ANT-VALOR-TOTAL
+                                               TO   VALOR-TOTAL
+                        MOVE CKPT-ANT-REGISTROS-LIDOS
+                                               TO   WS-A-DESCARTAR
+                END-READ
+          END-PERFORM.
+          IF           WS-RESTAURADO  EQUAL   "SIM"
+               DISPLAY "CHECKPOINT ENCONTRADO - RETOMANDO "
+                       "LOTE " WS-LOTE-NUM
+                       " A PARTIR DO REGISTRO " WS-A-DESCARTAR.
+          CLOSE        ARQ-CKPT-ANT.
+          IF           WS-RESTAURADO  EQUAL   "SIM"
+               PERFORM VARYING WS-REGISTROS-LIDOS FROM 1 BY 1
+                       UNTIL   WS-REGISTROS-LIDOS GREATER
+                               WS-A-DESCARTAR
+                       OR      FIM-ARQ EQUAL "SIM"
+                       READ    ARQ-ENT
+                               AT END
+                               MOVE "SIM"      TO      FIM-ARQ
+               END-PERFORM
+               IF      FIM-ARQ         NOT EQUAL   "SIM"
+                    MOVE WS-A-DESCARTAR
+                                       TO          WS-REGISTROS-LIDOS
+               END-IF.
+
+       LEITURA-REGISTRO.
           READ         ARQ-ENT
                        AT END
                        MOVE            "SIM"       TO      FIM-ARQ.
-          IF           FIM-ARQ         EQUAL       "SIM"
-               NEXT    SENTENCE
-          ELSE
-               MOVE    QUANT-ENT       TO          AUX-QUANT
-               MOVE    VALOR-ENT       TO          AUX-VALOR.    
-
-       LEITURA-DET.
+          IF           FIM-ARQ         NOT EQUAL   "SIM"
+               ADD     1               TO          WS-REGISTROS-LIDOS.
 
-          IF           FIM-ARQ         EQUAL       "SIM"
-               NEXT    SENTENCE
+       PROCESSA-LOTE.
+          PERFORM      INICIA-LOTE.
+          IF           WS-PULAR-LEITURA    EQUAL   "SIM"
+               MOVE    "NAO"           TO          WS-PULAR-LEITURA
           ELSE
-               READ    ARQ-ENT
-                       AT END
-                       MOVE            "SIM"       TO      FIM-ARQ.
+               PERFORM LEITURA-REGISTRO.
+          PERFORM      PROCESSA-DETALHES
+                       UNTIL   FIM-ARQ         EQUAL   "SIM"
+                       OR      LOTE-TIPO-REG   EQUAL   "L".
+          PERFORM      VERIFICA-TOTAL.
 
+       INICIA-LOTE.
+          IF           WS-RESTAURADO  EQUAL   "SIM"
+               MOVE    "NAO"           TO          WS-RESTAURADO
+               MOVE    "SIM"           TO          WS-PULAR-LEITURA
+          ELSE
+               MOVE    ZEROS           TO          CONT
+                                                    VALOR-TOTAL
+               MOVE    QUANT-ENT       TO          AUX-QUANT
+               MOVE    VALOR-ENT       TO          AUX-VALOR
+               MOVE    LOTE-NUM        TO          WS-LOTE-NUM
+               MOVE    LOTE-DATA       TO          WS-LOTE-DATA.
+          MOVE         ZEROS           TO          WS-SEQ-DET.
+          DISPLAY      "INICIO DO LOTE " WS-LOTE-NUM
+                       " DATA " WS-LOTE-DD "/" WS-LOTE-MM "/"
+                       WS-LOTE-AA.
 
-       PRINCIPAL.
+       PROCESSA-DETALHES.
           PERFORM      ACUMULA-DET.
-          PERFORM      LEITURA-DET.
+          PERFORM      CHECKPOINT-SE-NECESSARIO.
+          PERFORM      LEITURA-REGISTRO.
 
-      
        ACUMULA-DET.
+          ADD          1               TO          WS-SEQ-DET.
           ADD          VALOR-DET       TO          VALOR-TOTAL.
           ADD          1               TO          CONT.
+          DISPLAY      "SEQ " WS-SEQ-DET
+                       " VALOR-DET " VALOR-DET
+                       " TOTAL PARCIAL " VALOR-TOTAL.
+
+       CHECKPOINT-SE-NECESSARIO.
+          IF           FUNCTION MOD (WS-REGISTROS-LIDOS,
+                                     WS-CHECKPOINT-INTERVALO)
+                                                   EQUAL   ZERO
+               PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+          MOVE         WS-LOTE-NUM     TO          CKPT-LOTE-NUM.
+          MOVE         WS-LOTE-DATA    TO          CKPT-LOTE-DATA.
+          MOVE         AUX-QUANT       TO          CKPT-AUX-QUANT.
+          MOVE         AUX-VALOR       TO          CKPT-AUX-VALOR.
+          MOVE         CONT            TO          CKPT-CONT.
+          MOVE         VALOR-TOTAL     TO          CKPT-VALOR-TOTAL.
+          MOVE         WS-REGISTROS-LIDOS
+                                       TO          CKPT-REGISTROS-LIDOS.
+          WRITE        REG-CKPT.
+          ADD          1               TO          WS-REGISTROS-GRAVADOS.
 
 
        VERIFICA-TOTAL.
-          IF           (VALOR-TOTAL    EQUAL       AUX-VALOR) AND
-                       (CONT           EQUAL       AUX-QUANT)
-               DISPLAY "LOTE OK"
+          COMPUTE      WS-DIFERENCA    =   FUNCTION ABS
+                                            (VALOR-TOTAL - AUX-VALOR).
+          IF           (CONT           EQUAL       AUX-QUANT) AND
+                       (WS-DIFERENCA   NOT GREATER TOLERANCIA)
+               DISPLAY "LOTE OK - LOTE " WS-LOTE-NUM
+                       " DATA " WS-LOTE-DD "/" WS-LOTE-MM "/"
+                       WS-LOTE-AA
                DISPLAY "VALOR-TOTAL: " VALOR-TOTAL
                DISPLAY "CONT       : " CONT
+               IF      WS-DIFERENCA    NOT EQUAL   ZEROS
+                    DISPLAY "AVISO: DIFERENCA DE " WS-DIFERENCA
+                            " ACEITA DENTRO DA TOLERANCIA DE "
+                            TOLERANCIA
+               END-IF
           ELSE
-               DISPLAY "LOTE REJEITADO"
+               DISPLAY "LOTE REJEITADO - LOTE " WS-LOTE-NUM
+                       " DATA " WS-LOTE-DD "/" WS-LOTE-MM "/"
+                       WS-LOTE-AA
                DISPLAY "VALOR TOTAL INFORMADO         : " AUX-VALOR
                DISPLAY "VALOR CONTABILIZADO           : " VALOR-TOTAL
                DISPLAY "QUANTIDADE INFORMADOS         : " AUX-QUANT
-               DISPLAY "TOTAL DE REGISTROS LIDO       : " CONT.
+               DISPLAY "TOTAL DE REGISTROS LIDO       : " CONT
+               PERFORM GRAVA-LOTE-REJEITADO.
+
+       GRAVA-LOTE-REJEITADO.
+          MOVE         WS-LOTE-NUM     TO          REJ-LOTE-NUM.
+          MOVE         WS-LOTE-DATA    TO          REJ-LOTE-DATA.
+          MOVE         AUX-QUANT       TO          REJ-QUANT-ENT.
+          MOVE         AUX-VALOR       TO          REJ-VALOR-ENT.
+          MOVE         VALOR-TOTAL     TO          REJ-VALOR-TOTAL.
+          MOVE         CONT            TO          REJ-CONT.
+          WRITE        REG-LOTE-REJEITADO.
+          ADD          1               TO          WS-REGISTROS-GRAVADOS.
 
        FIM.
-          CLOSE        ARQ-ENT.
+          CLOSE        ARQ-ENT
+                       ARQ-REJEITADO
+                       ARQ-CKPT.
+          PERFORM      GRAVA-JOBLOG.
                       
