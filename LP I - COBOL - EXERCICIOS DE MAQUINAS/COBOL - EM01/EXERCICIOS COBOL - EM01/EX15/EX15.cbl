@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX15.
+       AUTHOR. LEANDRO FERNANDES & EDEL CORADI.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *REMARKS.  CLASSIFICA OS ALUNOS DE CADATU.DAT (SAIDA DE EX02)
+      *          POR FAIXA ETARIA, USANDO A IDADE-SAI JA CALCULADA
+      *          POR EX02, E EXIBE A QUANTIDADE EM CADA FAIXA:
+      *          MENOR DE 18, DE 18 A 25, E 26 OU MAIS. AS FAIXAS
+      *          FICAM EM TABELA-FAIXAS-ETARIAS, NO MESMO MOLDE
+      *          FILLER+REDEFINES+OCCURS DAS DEMAIS TABELAS DE FAIXA
+      *          DESTE SISTEMA (TABELA-FAIXAS-REAJUSTE DE EX08,
+      *          TABELA-FAIXAS-SALARIO DE EX13).
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADATU ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADATU.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADATU
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADATU.DAT".
+
+       01 REG-SAI.
+              02 NUMERO-SAI PIC 9(05).
+              02 NOME-SAI PIC X(20).
+              02 DATA-NASCIMENTO-SAI.
+                     03 DD PIC 9(2).
+                     03 MM PIC 9(2).
+                     03 AAAA PIC 9(4).
+              02 IDADE-SAI PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ PIC 9(1) VALUE 0.
+       77 WS-IND  PIC 9(1) VALUE 1.
+       77 WS-CT-ALUNOS PIC 9(05) VALUE ZEROES.
+       77 WS-STATUS-CADATU PIC X(02).
+       77 WS-ABORTAR PIC X(03) VALUE "NAO".
+
+       01 TABELA-FAIXAS-ETARIAS.
+              02 FILLER.
+                     03 FILLER PIC 9(03) VALUE 017.
+                     03 FILLER PIC X(15) VALUE "MENOR DE 18".
+              02 FILLER.
+                     03 FILLER PIC 9(03) VALUE 025.
+                     03 FILLER PIC X(15) VALUE "DE 18 A 25".
+              02 FILLER.
+                     03 FILLER PIC 9(03) VALUE 999.
+                     03 FILLER PIC X(15) VALUE "26 OU MAIS".
+
+       01 TABELA-FAIXAS-ETARIAS-RED REDEFINES TABELA-FAIXAS-ETARIAS.
+              02 FAIXA-ETARIA OCCURS 3 TIMES.
+                     03 FAIXA-ETARIA-LIMITE PIC 9(03).
+                     03 FAIXA-ETARIA-DESCR  PIC X(15).
+
+       01 TABELA-CONTAGEM-ETARIA.
+              02 CT-FAIXA-ETARIA OCCURS 3 TIMES PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA15.
+
+       PERFORM INICIO.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1
+       END-IF.
+       PERFORM TERMINO.
+
+       GOBACK.
+
+       INICIO.
+              OPEN INPUT CADATU.
+              IF WS-STATUS-CADATU NOT EQUAL "00"
+                     DISPLAY "EX15 - ERRO AO ABRIR CADATU - FILE "
+                             "STATUS " WS-STATUS-CADATU
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM VERIFICA-FIM
+              END-IF.
+
+       VERIFICA-FIM.
+              READ CADATU AT END MOVE 1 TO FIM-ARQ.
+
+       LOCALIZA-FAIXA-ETARIA.
+              PERFORM VARYING WS-IND FROM 1 BY 1
+                      UNTIL IDADE-SAI NOT GREATER
+                            FAIXA-ETARIA-LIMITE (WS-IND)
+                            OR WS-IND EQUAL 3
+                      CONTINUE
+              END-PERFORM.
+
+       CLASSIFICA-ALUNO.
+              PERFORM LOCALIZA-FAIXA-ETARIA.
+              ADD 1 TO CT-FAIXA-ETARIA (WS-IND).
+              ADD 1 TO WS-CT-ALUNOS.
+
+       PRINCIPAL.
+              PERFORM CLASSIFICA-ALUNO.
+              PERFORM VERIFICA-FIM.
+
+       RESUMO-FINAL.
+              DISPLAY "EX15 - CLASSIFICACAO POR FAIXA ETARIA".
+              PERFORM VARYING WS-IND FROM 1 BY 1
+                      UNTIL WS-IND GREATER 3
+                      DISPLAY FAIXA-ETARIA-DESCR (WS-IND)
+                              ": " CT-FAIXA-ETARIA (WS-IND)
+              END-PERFORM.
+              DISPLAY "TOTAL DE ALUNOS CLASSIFICADOS: " WS-CT-ALUNOS.
+
+       TERMINO.
+              CLOSE CADATU.
+              PERFORM RESUMO-FINAL.
