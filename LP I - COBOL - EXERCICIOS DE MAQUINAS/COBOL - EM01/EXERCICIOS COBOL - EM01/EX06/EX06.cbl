@@ -6,6 +6,33 @@
        DATE-WRITTEN. 12/08/2013.
        DATE-COMPILED.
        SECURITY.
+      *REMARKS.  COPIA PARA CADSEL OS EMPREGADOS COM SALARIO-BRUTO
+      *          ACIMA DO LIMITE (LIDO DE PARM-EX06.DAT, OPCIONAL,
+      *          3000,00 SE AUSENTE). OS DEMAIS SAO GRAVADOS EM
+      *          CADEXC.DAT PARA QUE O RH VEJA TODA A POPULACAO
+      *          CONTRA A QUAL O FILTRO RODOU. AO FINAL E EXIBIDO
+      *          UM RESUMO COM SELECIONADOS, EXCLUIDOS E O TOTAL DE
+      *          SALARIO-BRUTO DA FOLHA SELECIONADA. CADA EXCLUIDO
+      *          TAMBEM E REGISTRADO EM REJ-COMUM.DAT, O ARQUIVO DE
+      *          REJEICAO COMPARTILHADO COM EX01, EX02 E EX08. TERMINA
+      *          COM GOBACK (EM VEZ DE STOP RUN) PARA PODER SER
+      *          CHAMADO PELO PROGRAMA DE CONTROLE EX10. O ARQUIVO DE
+      *          SAIDA SELECIONADA CHAMAVA-SE CADSAI.DAT, MAS PASSOU A
+      *          SE CHAMAR CADSEL.DAT PARA NAO COLIDIR COM O CADSAI.DAT
+      *          DE EX08 (O MESMO NOME FISICO SO VIROU UM PROBLEMA
+      *          DEPOIS QUE EX10 PASSOU A RODAR OS DOIS NA MESMA
+      *          CADEIA, EX08 SOBRESCREVENDO O CADSAI.DAT QUE EX06
+      *          ACABARA DE GRAVAR). OS NOMES DE CADENT, CADSEL E
+      *          CADEXC SAO MONTADOS EM TEMPO DE EXECUCAO (ASSIGN
+      *          DYNAMIC) A PARTIR DE FILIAL E DATA DO LOTE, LIDOS
+      *          (OPCIONAL) DE PARM-LOTE.DAT, NO MESMO MOLDE DE EX01,
+      *          PARA PERMITIR PROCESSAR VARIAS FILIAIS NO MESMO DIA
+      *          SEM RECOMPILAR NEM RENOMEAR ARQUIVO. SEM
+      *          PARM-LOTE.DAT, OS NOMES FIXOS DE SEMPRE SAO USADOS. AO
+      *          TERMINO, E ACRESCENTADO UM REGISTRO EM JOBLOG.DAT
+      *          (COMPARTILHADO COM EX01, EX02 E EX08) COM O HORARIO DE
+      *          INICIO/TERMINO E A QUANTIDADE DE REGISTROS LIDOS E
+      *          GRAVADOS NESTA EXECUCAO.
 
        ENVIRONMENT DIVISION.
 
@@ -16,57 +43,249 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADENT ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT CADSAI ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CADENT ASSIGN DYNAMIC WS-NOME-CADENT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADENT.
+       SELECT CADSEL ASSIGN DYNAMIC WS-NOME-CADSEL
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADSEL.
+       SELECT CADEXC ASSIGN DYNAMIC WS-NOME-CADEXC
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADEXC.
+       SELECT OPTIONAL ARQ-PARM ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL ARQ-LOTE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJ-COMUM ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-COMUM.
+       SELECT JOBLOG ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-JOBLOG.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD CADENT
-          LABEL         RECORD         ARE         STANDARD
-          VALUE       OF FILE-ID       IS        "CADENT.DAT".
+          LABEL         RECORD         ARE         STANDARD.
 
        01 REG-ENT.
               02 MATRICULA  PIC 9(5).
               02 NOME    PIC X(30).
               02 SALARIO-BRUTO PIC 9(5)V99.
 
-       FD CADSAI
-          LABEL         RECORD         ARE         STANDARD
-          VALUE       OF FILE-ID       IS        "CADSAI.DAT".
+       FD CADSEL
+          LABEL         RECORD         ARE         STANDARD.
 
        01 REG-SAI.
               02 MATRICULA-SAI  PIC 9(5).
               02 NOME-SAI    PIC X(30).
               02 SALARIO-BRUTO-SAI PIC 9(5)V99.
 
+       FD CADEXC
+          LABEL         RECORD         ARE         STANDARD.
+
+       01 REG-EXC.
+              02 MATRICULA-EXC  PIC 9(5).
+              02 NOME-EXC    PIC X(30).
+              02 SALARIO-BRUTO-EXC PIC 9(5)V99.
+
+       FD ARQ-PARM
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "PARM-EX06.DAT".
+
+       01 REG-PARM.
+              02 PARM-LIMITE PIC 9(5)V99.
+
+       FD ARQ-LOTE
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "PARM-LOTE.DAT".
+
+       01 REG-LOTE-PARM.
+              COPY PARMLOTE.
+
+       FD REJ-COMUM
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "REJ-COMUM.DAT".
+
+       01 REG-REJ-COMUM.
+              COPY REJCOM.
+
+       FD JOBLOG
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "JOBLOG.DAT".
+
+       01 REG-JOBLOG.
+              COPY JOBLOG.
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ    PIC 9(1) VALUE 0.
+       77 WS-STATUS-REJ-COMUM PIC X(2).
+       77 WS-STATUS-JOBLOG PIC X(2).
+       77 WS-STATUS-CADENT PIC X(2).
+       77 WS-STATUS-CADSEL PIC X(2).
+       77 WS-STATUS-CADEXC PIC X(2).
+       77 WS-ABORTAR PIC X(003) VALUE "NAO".
+       77 WS-JOBLOG-INICIO PIC X(014).
+       77 WS-CT-LIDOS PIC 9(007) VALUE ZEROES.
+       77 WS-LOTE-FILIAL PIC X(004) VALUE SPACES.
+       77 WS-LOTE-DATA PIC X(008) VALUE SPACES.
+       77 WS-NOME-CADENT PIC X(030) VALUE "CADENT.DAT".
+       77 WS-NOME-CADSEL PIC X(030) VALUE "CADSEL.DAT".
+       77 WS-NOME-CADEXC PIC X(030) VALUE "CADEXC.DAT".
+       77 WS-LIMITE-SALARIO PIC 9(5)V99 VALUE 3000.
+       77 WS-CT-SELECIONADOS PIC 9(05) VALUE ZEROES.
+       77 WS-CT-EXCLUIDOS PIC 9(05) VALUE ZEROES.
+       77 WS-TOTAL-FOLHA PIC 9(9)V99 VALUE ZEROES.
 
        PROCEDURE DIVISION.
 
        PROGRAMA06.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1
+       END-IF.
        PERFORM TERMINO.
 
-       STOP RUN.
+       GOBACK.
 
        INICIO.
-              OPEN INPUT CADENT OUTPUT CADSAI.
+              PERFORM LE-PARAMETRO-LOTE.
+              PERFORM MONTA-NOMES-ARQUIVOS.
+              PERFORM ABRE-JOBLOG.
+              OPEN INPUT CADENT OUTPUT CADSEL OUTPUT CADEXC.
+              IF WS-STATUS-CADENT NOT EQUAL "00"
+                     DISPLAY "EX06 - ERRO AO ABRIR CADENT - FILE "
+                             "STATUS " WS-STATUS-CADENT
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-CADSEL NOT EQUAL "00"
+                     DISPLAY "EX06 - ERRO AO ABRIR CADSEL - FILE "
+                             "STATUS " WS-STATUS-CADSEL
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-CADEXC NOT EQUAL "00"
+                     DISPLAY "EX06 - ERRO AO ABRIR CADEXC - FILE "
+                             "STATUS " WS-STATUS-CADEXC
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM LE-PARAMETRO
+                     PERFORM ABRE-REJ-COMUM
+                     PERFORM VERIFICA-FIM
+              END-IF
+              END-IF
+              END-IF.
+
+       LE-PARAMETRO-LOTE.
+              OPEN INPUT ARQ-LOTE.
+              READ ARQ-LOTE
+                     AT END
+                     NEXT SENTENCE
+                     NOT AT END
+                     MOVE PARM-LOTE-FILIAL TO WS-LOTE-FILIAL
+                     MOVE PARM-LOTE-DATA TO WS-LOTE-DATA.
+              CLOSE ARQ-LOTE.
+
+       MONTA-NOMES-ARQUIVOS.
+              IF WS-LOTE-FILIAL EQUAL SPACES
+                 AND WS-LOTE-DATA EQUAL SPACES
+                     NEXT SENTENCE
+              ELSE
+                     STRING "CADENT-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADENT
+                     STRING "CADSEL-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADSEL
+                     STRING "CADEXC-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADEXC
+              END-IF.
+
+       ABRE-REJ-COMUM.
+              OPEN EXTEND REJ-COMUM.
+              IF WS-STATUS-REJ-COMUM NOT EQUAL "00"
+                     OPEN OUTPUT REJ-COMUM
+              END-IF.
+       LE-PARAMETRO.
+              OPEN INPUT ARQ-PARM.
+              READ ARQ-PARM
+                     AT END
+                     NEXT SENTENCE
+                     NOT AT END
+                     MOVE PARM-LIMITE TO WS-LIMITE-SALARIO.
+              CLOSE ARQ-PARM.
+       ABRE-JOBLOG.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO WS-JOBLOG-INICIO.
+              OPEN EXTEND JOBLOG.
+              IF WS-STATUS-JOBLOG NOT EQUAL "00"
+                     OPEN OUTPUT JOBLOG
+              END-IF.
+       GRAVA-JOBLOG.
+              MOVE "EX06" TO JOBLOG-PROGRAMA.
+              MOVE WS-JOBLOG-INICIO TO JOBLOG-INICIO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO JOBLOG-TERMINO.
+              MOVE WS-CT-LIDOS TO JOBLOG-REG-LIDOS.
+              COMPUTE JOBLOG-REG-GRAVADOS = WS-CT-SELECIONADOS
+                                           + WS-CT-EXCLUIDOS.
+              WRITE REG-JOBLOG.
+              CLOSE JOBLOG.
        COPIA.
               MOVE MATRICULA TO MATRICULA-SAI.
               MOVE NOME TO NOME-SAI.
               MOVE SALARIO-BRUTO TO SALARIO-BRUTO-SAI.
               WRITE REG-SAI.
+              ADD 1 TO WS-CT-SELECIONADOS.
+              ADD SALARIO-BRUTO TO WS-TOTAL-FOLHA.
+       GRAVA-EXCLUIDO.
+              MOVE MATRICULA TO MATRICULA-EXC.
+              MOVE NOME TO NOME-EXC.
+              MOVE SALARIO-BRUTO TO SALARIO-BRUTO-EXC.
+              WRITE REG-EXC.
+              ADD 1 TO WS-CT-EXCLUIDOS.
+              MOVE "EX06" TO REJ-PROGRAMA.
+              MOVE MATRICULA TO REJ-CHAVE.
+              MOVE "SALARIO INSUFICIENTE" TO REJ-MOTIVO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO REJ-DATA-HORA.
+              WRITE REG-REJ-COMUM.
        VERIFICA-FIM.
-              READ CADENT AT END MOVE 1 TO FIM-ARQ.
+              READ CADENT
+                     AT END MOVE 1 TO FIM-ARQ
+                     NOT AT END ADD 1 TO WS-CT-LIDOS.
        SELECAO.
-              IF SALARIO-BRUTO GREATER THAN 3000
-                     PERFORM COPIA.
+              IF SALARIO-BRUTO GREATER THAN WS-LIMITE-SALARIO
+                     PERFORM COPIA
+              ELSE
+                     PERFORM GRAVA-EXCLUIDO.
        PRINCIPAL.
               PERFORM SELECAO.
               PERFORM VERIFICA-FIM.
+       RESUMO-FINAL.
+              DISPLAY "EX06 - RESUMO DO PROCESSAMENTO".
+              DISPLAY "EMPREGADOS SELECIONADOS  : " WS-CT-SELECIONADOS.
+              DISPLAY "EMPREGADOS EXCLUIDOS     : " WS-CT-EXCLUIDOS.
+              DISPLAY "TOTAL DA FOLHA SELECIONADA: " WS-TOTAL-FOLHA.
        TERMINO.
-              CLOSE CADENT CADSAI.
\ No newline at end of file
+              CLOSE CADENT CADSEL CADEXC REJ-COMUM.
+              PERFORM GRAVA-JOBLOG.
+              PERFORM RESUMO-FINAL.
\ No newline at end of file
