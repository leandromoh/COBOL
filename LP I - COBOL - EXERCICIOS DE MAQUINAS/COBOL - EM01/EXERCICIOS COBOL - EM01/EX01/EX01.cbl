@@ -6,6 +6,24 @@
        DATE-WRITTEN. 08/08/2013.
        DATE-COMPILED.
        SECURITY.
+      *REMARKS.  COPIA CADCLI1 PARA CADCLI2, REJEITANDO CODIGOS
+      *          JA CADASTRADOS EM CADCLI2 (LIDOS ANTES DE GRAVAR)
+      *          E ACRESCENTANDO UM REGISTRO TRAILER COM O TOTAL
+      *          DE CLIENTES COPIADOS AO FINAL DO ARQUIVO. CADA
+      *          CODIGO DUPLICADO REJEITADO TAMBEM E REGISTRADO EM
+      *          REJ-COMUM.DAT, O ARQUIVO DE REJEICAO COMPARTILHADO
+      *          COM EX02, EX06 E EX08. TERMINA COM GOBACK (EM VEZ DE
+      *          STOP RUN) PARA PODER SER CHAMADO PELO PROGRAMA DE
+      *          CONTROLE EX10. OS NOMES DE CADCLI1, CADCLI2 E REJ-CLI
+      *          SAO MONTADOS EM TEMPO DE EXECUCAO (ASSIGN DYNAMIC) A
+      *          PARTIR DE FILIAL E DATA DO LOTE, LIDOS (OPCIONAL) DE
+      *          PARM-LOTE.DAT, PARA PERMITIR PROCESSAR VARIAS FILIAIS
+      *          NO MESMO DIA SEM RECOMPILAR NEM RENOMEAR ARQUIVO. SEM
+      *          PARM-LOTE.DAT, OS NOMES FIXOS DE SEMPRE SAO USADOS.
+      *          AO TERMINO, E ACRESCENTADO UM REGISTRO EM JOBLOG.DAT
+      *          (COMPARTILHADO COM EX02, EX06 E EX08) COM O HORARIO DE
+      *          INICIO/TERMINO E A QUANTIDADE DE REGISTROS LIDOS E
+      *          GRAVADOS NESTA EXECUCAO.
 
        ENVIRONMENT DIVISION.
 
@@ -16,52 +34,321 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADCLI1 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT CADCLI2 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CADCLI1 ASSIGN DYNAMIC WS-NOME-CADCLI1
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADCLI1.
+       SELECT CADCLI2 ASSIGN DYNAMIC WS-NOME-CADCLI2
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADCLI2.
+       SELECT OPTIONAL CADCLI2-ANT ASSIGN DYNAMIC WS-NOME-CADCLI2
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJ-CLI ASSIGN DYNAMIC WS-NOME-REJ-CLI
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-CLI.
+       SELECT OPTIONAL ARQ-LOTE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJ-COMUM ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-COMUM.
+       SELECT JOBLOG ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-JOBLOG.
 
        DATA DIVISION.
 
        FILE SECTION.
-       FD CADCLI1 
-          LABEL         RECORD         ARE         STANDARD
-          VALUE       OF FILE-ID       IS        "CADCLI1.DAT".
+       FD CADCLI1
+          LABEL         RECORD         ARE         STANDARD.
 
        01 REG-ENT.
               02 COD-ENT  PIC 9(5).
               02 NOME-ENT PIC X(20).
 
        FD CADCLI2
-          LABEL         RECORD         ARE         STANDARD
-          VALUE       OF FILE-ID       IS        "CADCLI2.DAT".
+          LABEL         RECORD         ARE         STANDARD.
 
        01 REG-SAI.
+              02 TIPO-SAI PIC X(01).
               02 NOME-SAI PIC X(20).
               02 COD-SAI  PIC 9(5).
 
+       01 REG-SAI-TRAILER REDEFINES REG-SAI.
+              02 TRAILER-TIPO   PIC X(01).
+              02 TRAILER-TOTAL  PIC 9(007).
+              02 FILLER         PIC X(018).
+
+       FD CADCLI2-ANT
+          LABEL         RECORD         ARE         STANDARD.
+
+       01 REG-CADCLI2-ANT.
+              02 TIPO-ANT PIC X(01).
+              02 NOME-ANT PIC X(20).
+              02 COD-ANT  PIC 9(5).
+
+       FD REJ-CLI
+          LABEL         RECORD         ARE         STANDARD.
+
+       01 REG-REJ-CLI.
+              02 COD-REJ-CLI  PIC 9(5).
+              02 NOME-REJ-CLI PIC X(20).
+
+       FD ARQ-LOTE
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "PARM-LOTE.DAT".
+
+       01 REG-LOTE-PARM.
+              COPY PARMLOTE.
+
+       FD REJ-COMUM
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "REJ-COMUM.DAT".
+
+       01 REG-REJ-COMUM.
+              COPY REJCOM.
+
+       FD JOBLOG
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "JOBLOG.DAT".
+
+       01 REG-JOBLOG.
+              COPY JOBLOG.
+
        WORKING-STORAGE SECTION.
        77  FIM-ARQ PIC 9(1) VALUE 0.
+       77  WS-TOTAL-COPIADOS PIC 9(007) VALUE ZEROES.
+       77  WS-CT-LIDOS PIC 9(007) VALUE ZEROES.
+       77  WS-CT-REJEITADOS PIC 9(007) VALUE ZEROES.
+       77  WS-TOTAL-CADASTRADOS PIC 9(005) VALUE ZEROES.
+       77  WS-IND PIC 9(005) VALUE ZEROES.
+       77  WS-DUPLICADO PIC X(003) VALUE "NAO".
+       77  WS-STATUS-REJ-COMUM PIC X(2).
+       77  WS-STATUS-JOBLOG PIC X(2).
+       77  WS-STATUS-CADCLI1 PIC X(2).
+       77  WS-STATUS-CADCLI2 PIC X(2).
+       77  WS-STATUS-REJ-CLI PIC X(2).
+       77  WS-ABORTAR PIC X(003) VALUE "NAO".
+       77  WS-JOBLOG-INICIO PIC X(014).
+       77  WS-LOTE-FILIAL PIC X(004) VALUE SPACES.
+       77  WS-LOTE-DATA PIC X(008) VALUE SPACES.
+       77  WS-NOME-CADCLI1 PIC X(030) VALUE "CADCLI1.DAT".
+       77  WS-NOME-CADCLI2 PIC X(030) VALUE "CADCLI2.DAT".
+       77  WS-NOME-REJ-CLI PIC X(030) VALUE "REJ-CLI.DAT".
+
+       01  TABELA-COD-CADASTRADOS.
+           02 WS-COD-CADASTRADO OCCURS 5000 TIMES PIC 9(5).
 
        PROCEDURE DIVISION.
 
        PROGRAMA01.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1
+       END-IF.
        PERFORM TERMINO.
 
-       STOP RUN.
+       GOBACK.
 
        INICIO.
-              OPEN INPUT CADCLI1 OUTPUT CADCLI2.
-              PERFORM VERIFICA-FIM.
+              PERFORM LE-PARAMETRO-LOTE.
+              PERFORM MONTA-NOMES-ARQUIVOS.
+              PERFORM CARREGA-CADASTRADOS.
+              PERFORM ABRE-JOBLOG.
+              IF WS-ABORTAR EQUAL "SIM"
+                     NEXT SENTENCE
+              ELSE
+                     IF WS-TOTAL-CADASTRADOS EQUAL 0
+                            OPEN OUTPUT CADCLI2
+                            CLOSE CADCLI2
+                     END-IF
+                     OPEN INPUT CADCLI1 OUTPUT REJ-CLI EXTEND CADCLI2
+                     IF WS-STATUS-CADCLI1 NOT EQUAL "00"
+                            DISPLAY "EX01 - ERRO AO ABRIR CADCLI1 - "
+                                    "FILE STATUS " WS-STATUS-CADCLI1
+                            MOVE "SIM" TO WS-ABORTAR
+                            MOVE 1 TO FIM-ARQ
+                            MOVE 16 TO RETURN-CODE
+                     ELSE
+                     IF WS-STATUS-REJ-CLI NOT EQUAL "00"
+                            DISPLAY "EX01 - ERRO AO ABRIR REJ-CLI - "
+                                    "FILE STATUS " WS-STATUS-REJ-CLI
+                            MOVE "SIM" TO WS-ABORTAR
+                            MOVE 1 TO FIM-ARQ
+                            MOVE 16 TO RETURN-CODE
+                     ELSE
+                     IF WS-STATUS-CADCLI2 NOT EQUAL "00"
+                            DISPLAY "EX01 - ERRO AO ABRIR CADCLI2 - "
+                                    "FILE STATUS " WS-STATUS-CADCLI2
+                            MOVE "SIM" TO WS-ABORTAR
+                            MOVE 1 TO FIM-ARQ
+                            MOVE 16 TO RETURN-CODE
+                     ELSE
+                            PERFORM ABRE-REJ-COMUM
+                            PERFORM VERIFICA-FIM
+                     END-IF
+                     END-IF
+                     END-IF
+              END-IF.
+
+       ABRE-REJ-COMUM.
+              OPEN EXTEND REJ-COMUM.
+              IF WS-STATUS-REJ-COMUM NOT EQUAL "00"
+                     OPEN OUTPUT REJ-COMUM
+              END-IF.
+
+       ABRE-JOBLOG.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO WS-JOBLOG-INICIO.
+              OPEN EXTEND JOBLOG.
+              IF WS-STATUS-JOBLOG NOT EQUAL "00"
+                     OPEN OUTPUT JOBLOG
+              END-IF.
+
+       GRAVA-JOBLOG.
+              MOVE "EX01" TO JOBLOG-PROGRAMA.
+              MOVE WS-JOBLOG-INICIO TO JOBLOG-INICIO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO JOBLOG-TERMINO.
+              MOVE WS-CT-LIDOS TO JOBLOG-REG-LIDOS.
+              COMPUTE JOBLOG-REG-GRAVADOS = WS-TOTAL-COPIADOS
+                                           + WS-CT-REJEITADOS.
+              WRITE REG-JOBLOG.
+              CLOSE JOBLOG.
+
+       LE-PARAMETRO-LOTE.
+              OPEN INPUT ARQ-LOTE.
+              READ ARQ-LOTE
+                     AT END
+                     NEXT SENTENCE
+                     NOT AT END
+                     MOVE PARM-LOTE-FILIAL TO WS-LOTE-FILIAL
+                     MOVE PARM-LOTE-DATA TO WS-LOTE-DATA.
+              CLOSE ARQ-LOTE.
+
+       MONTA-NOMES-ARQUIVOS.
+              IF WS-LOTE-FILIAL EQUAL SPACES
+                 AND WS-LOTE-DATA EQUAL SPACES
+                     NEXT SENTENCE
+              ELSE
+                     STRING "CADCLI1-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADCLI1
+                     STRING "CADCLI2-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADCLI2
+                     STRING "REJ-CLI-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-REJ-CLI
+              END-IF.
+
+       CARREGA-CADASTRADOS.
+              OPEN INPUT CADCLI2-ANT.
+              PERFORM UNTIL FIM-ARQ EQUAL 1
+                     READ CADCLI2-ANT
+                            AT END MOVE 1 TO FIM-ARQ
+                            NOT AT END
+                            IF TIPO-ANT EQUAL "D"
+                                   IF WS-TOTAL-CADASTRADOS EQUAL 5000
+                                          DISPLAY "EX01 - TABELA DE "
+                                              "CADASTRADOS CHEIA "
+                                              "(5000) - ABORTANDO"
+                                          MOVE "SIM" TO WS-ABORTAR
+                                          MOVE 1 TO FIM-ARQ
+                                          MOVE 16 TO RETURN-CODE
+                                   ELSE
+                                          ADD 1 TO WS-TOTAL-CADASTRADOS
+                                          MOVE COD-ANT TO
+                                               WS-COD-CADASTRADO
+                                               (WS-TOTAL-CADASTRADOS)
+                                   END-IF
+                            END-IF
+              END-PERFORM.
+              CLOSE CADCLI2-ANT.
+              IF WS-ABORTAR NOT EQUAL "SIM"
+                     MOVE 0 TO FIM-ARQ
+              END-IF.
+
+       VERIFICA-DUPLICADO.
+              MOVE "NAO" TO WS-DUPLICADO.
+              PERFORM VARYING WS-IND FROM 1 BY 1
+                      UNTIL WS-IND GREATER WS-TOTAL-CADASTRADOS
+                      IF COD-ENT EQUAL WS-COD-CADASTRADO (WS-IND)
+                             MOVE "SIM" TO WS-DUPLICADO
+                      END-IF
+              END-PERFORM.
+
        COPIA.
+              MOVE "D" TO TIPO-SAI.
               MOVE NOME-ENT TO NOME-SAI.
               MOVE COD-ENT TO COD-SAI.
               WRITE REG-SAI.
+              ADD 1 TO WS-TOTAL-COPIADOS.
+              ADD 1 TO WS-TOTAL-CADASTRADOS.
+              MOVE COD-ENT TO WS-COD-CADASTRADO (WS-TOTAL-CADASTRADOS).
+
+       GRAVA-REJEITADO.
+              MOVE COD-ENT TO COD-REJ-CLI.
+              MOVE NOME-ENT TO NOME-REJ-CLI.
+              WRITE REG-REJ-CLI.
+              MOVE "EX01" TO REJ-PROGRAMA.
+              MOVE COD-ENT TO REJ-CHAVE.
+              MOVE "CODIGO DUPLICADO" TO REJ-MOTIVO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO REJ-DATA-HORA.
+              WRITE REG-REJ-COMUM.
+              ADD 1 TO WS-CT-REJEITADOS.
+              DISPLAY "COD-ENT DUPLICADO REJEITADO: " COD-ENT.
+
+       GRAVA-REJEITADO-CHEIO.
+              MOVE COD-ENT TO COD-REJ-CLI.
+              MOVE NOME-ENT TO NOME-REJ-CLI.
+              WRITE REG-REJ-CLI.
+              MOVE "EX01" TO REJ-PROGRAMA.
+              MOVE COD-ENT TO REJ-CHAVE.
+              MOVE "TABELA CHEIA" TO REJ-MOTIVO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO REJ-DATA-HORA.
+              WRITE REG-REJ-COMUM.
+              ADD 1 TO WS-CT-REJEITADOS.
+              DISPLAY "COD-ENT REJEITADO - TABELA CADASTRADOS "
+                      "CHEIA (5000): " COD-ENT.
+
        VERIFICA-FIM.
-              READ CADCLI1 AT END MOVE 1 TO FIM-ARQ.
+              READ CADCLI1
+                     AT END MOVE 1 TO FIM-ARQ
+                     NOT AT END ADD 1 TO WS-CT-LIDOS.
+
+       GRAVA-TRAILER.
+              MOVE SPACES TO REG-SAI-TRAILER.
+              MOVE "T" TO TRAILER-TIPO.
+              MOVE WS-TOTAL-COPIADOS TO TRAILER-TOTAL.
+              WRITE REG-SAI-TRAILER.
+
        TERMINO.
-              CLOSE CADCLI1 CADCLI2.
+              IF WS-ABORTAR NOT EQUAL "SIM"
+                     PERFORM GRAVA-TRAILER
+              END-IF.
+              CLOSE CADCLI1 CADCLI2 REJ-CLI REJ-COMUM.
+              PERFORM GRAVA-JOBLOG.
+
        PRINCIPAL.
-              PERFORM COPIA.
+              PERFORM VERIFICA-DUPLICADO.
+              IF WS-DUPLICADO EQUAL "SIM"
+                     PERFORM GRAVA-REJEITADO
+              ELSE
+              IF WS-TOTAL-CADASTRADOS EQUAL 5000
+                     PERFORM GRAVA-REJEITADO-CHEIO
+              ELSE
+                     PERFORM COPIA
+              END-IF
+              END-IF.
               PERFORM VERIFICA-FIM.
\ No newline at end of file
