@@ -0,0 +1,12 @@
+      *----------------------------------------------------------
+      *    LAYOUT DO REGISTRO DE LOG DE EXECUCAO GRAVADO EM
+      *    JOBLOG.DAT POR EX01, EX02, EX06 E EX08 (EXTEND, UM
+      *    REGISTRO POR EXECUCAO): PROGRAMA, HORARIO DE INICIO E
+      *    DE TERMINO E QUANTIDADE DE REGISTROS LIDOS E GRAVADOS,
+      *    PARA ACOMPANHAMENTO/AUDITORIA DOS LOTES PROCESSADOS.
+      *----------------------------------------------------------
+       02 JOBLOG-PROGRAMA      PIC X(008).
+       02 JOBLOG-INICIO        PIC X(014).
+       02 JOBLOG-TERMINO       PIC X(014).
+       02 JOBLOG-REG-LIDOS     PIC 9(007).
+       02 JOBLOG-REG-GRAVADOS  PIC 9(007).
