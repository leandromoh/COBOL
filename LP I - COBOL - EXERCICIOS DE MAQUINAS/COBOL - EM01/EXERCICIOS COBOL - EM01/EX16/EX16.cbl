@@ -0,0 +1,624 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX16.
+       AUTHOR. LEANDRO FERNANDES & EDEL CORADI.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *REMARKS.  RODA APOS O LOTE NOTURNO DE EX10 E CONFERE, PARA CADA
+      *          PASSO, QUE NENHUM REGISTRO SE PERDEU ENTRE A ENTRADA
+      *          E A SAIDA - O MESMO PRINCIPIO DE VERIFICA-TOTAL DE
+      *          REDF01 (ENTRADA = SAIDA + REJEITADOS), SO QUE
+      *          CONTANDO REGISTROS EM VEZ DE SOMAR VALORES:
+      *             EX01 - CADCLI1.DAT (TOTAL) DEVE SER IGUAL AO
+      *                    TRAILER GRAVADO NESTA EXECUCAO EM
+      *                    CADCLI2.DAT (TIPO-SAI "T", O ULTIMO DO
+      *                    ARQUIVO) MAIS REJ-CLI.DAT;
+      *             EX02 - CADALU.DAT DEVE SER IGUAL A CADATU.DAT MAIS
+      *                    REJ-ALU.DAT;
+      *             EX06 - CADENT.DAT DEVE SER IGUAL A CADSEL.DAT MAIS
+      *                    CADEXC.DAT (O FILTRO DE EX06 NAO REJEITA
+      *                    POR QUALIDADE DE DADO, SO SELECIONA; TODO
+      *                    NAO SELECIONADO VAI PARA CADEXC.DAT);
+      *             EX08 - CADFUN.DAT DEVE SER IGUAL A CADSAI.DAT MAIS
+      *                    REJ-FUN.DAT.
+      *          CADCLI2.DAT, POR SER ABERTO EM EXTEND, ACUMULA
+      *          REGISTROS DE EXECUCOES ANTERIORES - POR ISSO A
+      *          CONTAGEM DE SAIDA DESTE PASSO USA SOMENTE O TOTAL DO
+      *          TRAILER MAIS RECENTE, NAO A CONTAGEM DE REGISTROS DE
+      *          DETALHE DO ARQUIVO INTEIRO. OS DEMAIS ARQUIVOS DE
+      *          SAIDA SAO REGRAVADOS DO ZERO A CADA EXECUCAO (OPEN
+      *          OUTPUT), ENTAO NELES A CONTAGEM DO ARQUIVO INTEIRO JA
+      *          REPRESENTA SOMENTE ESTA EXECUCAO. CADA PASSO FORA DE
+      *          BATIMENTO E REPORTADO, MAS NAO INTERROMPE A
+      *          CONFERENCIA DOS DEMAIS PASSOS.
+      *          OS NOMES DOS DOZE ARQUIVOS CONFERIDOS SAO MONTADOS EM
+      *          TEMPO DE EXECUCAO (ASSIGN DYNAMIC) A PARTIR DE FILIAL
+      *          E DATA DO LOTE, LIDOS (OPCIONAL) DE PARM-LOTE.DAT -
+      *          O MESMO ARQUIVO E O MESMO CRITERIO USADOS POR EX01,
+      *          EX02, EX06 E EX08 - PARA QUE ESTA CONFERENCIA BATA
+      *          CONTRA OS ARQUIVOS DA FILIAL/DATA REALMENTE PROCESSADA
+      *          PELO LOTE NOTURNO, E NAO CONTRA OS NOMES FIXOS. SEM
+      *          PARM-LOTE.DAT, OS NOMES FIXOS DE SEMPRE SAO USADOS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCLI1 ASSIGN DYNAMIC WS-NOME-CADCLI1
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADCLI1.
+       SELECT CADCLI2 ASSIGN DYNAMIC WS-NOME-CADCLI2
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADCLI2.
+       SELECT REJ-CLI  ASSIGN DYNAMIC WS-NOME-REJ-CLI
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-CLI.
+       SELECT CADALU   ASSIGN DYNAMIC WS-NOME-CADALU
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADALU.
+       SELECT CADATU   ASSIGN DYNAMIC WS-NOME-CADATU
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADATU.
+       SELECT REJ-ALU  ASSIGN DYNAMIC WS-NOME-REJ-ALU
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-ALU.
+       SELECT CADENT   ASSIGN DYNAMIC WS-NOME-CADENT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADENT.
+       SELECT CADSEL   ASSIGN DYNAMIC WS-NOME-CADSEL
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADSEL.
+       SELECT CADEXC   ASSIGN DYNAMIC WS-NOME-CADEXC
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADEXC.
+       SELECT CADFUN ASSIGN DYNAMIC WS-NOME-CADFUN
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CODIGO
+              FILE STATUS IS WS-STATUS-CADFUN.
+       SELECT CADSAI ASSIGN DYNAMIC WS-NOME-CADSAI
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CODIGO-SAI
+              FILE STATUS IS WS-STATUS-CADSAI.
+       SELECT REJ-FUN  ASSIGN DYNAMIC WS-NOME-REJ-FUN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-FUN.
+       SELECT OPTIONAL ARQ-LOTE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADCLI1
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-CLI1 PIC X(25).
+
+       FD CADCLI2
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-SAI-CLI2.
+              02 TIPO-SAI-CLI2 PIC X(01).
+              02 FILLER        PIC X(25).
+       01 REG-SAI-CLI2-TRAILER REDEFINES REG-SAI-CLI2.
+              02 TRAILER-TIPO-CLI2  PIC X(01).
+              02 TRAILER-TOTAL-CLI2 PIC 9(007).
+              02 FILLER             PIC X(018).
+
+       FD REJ-CLI
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-REJ-CLI PIC X(25).
+
+       FD CADALU
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-ALU PIC X(34).
+
+       FD CADATU
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-ATU PIC X(36).
+
+       FD REJ-ALU
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-REJ-ALU PIC X(53).
+
+       FD CADENT
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-CADENT PIC X(42).
+
+       FD CADSEL
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-CADSEL PIC X(42).
+
+       FD CADEXC
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-CADEXC PIC X(42).
+
+       FD CADFUN
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-CADFUN.
+              02 CODIGO      PIC 9(5).
+              02 FILLER      PIC X(27).
+
+       FD CADSAI
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-CADSAI.
+              02 CODIGO-SAI  PIC 9(5).
+              02 FILLER      PIC X(27).
+
+       FD REJ-FUN
+          LABEL         RECORD         ARE         STANDARD.
+       01 REG-REJ-FUN PIC X(52).
+
+       FD ARQ-LOTE
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "PARM-LOTE.DAT".
+
+       01 REG-LOTE-PARM.
+              COPY PARMLOTE.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ PIC 9(1) VALUE 0.
+       77 WS-CT-DIVERGENCIAS PIC 9(02) VALUE ZEROES.
+       77 WS-LOTE-FILIAL PIC X(004) VALUE SPACES.
+       77 WS-LOTE-DATA PIC X(008) VALUE SPACES.
+       77 WS-NOME-CADCLI1 PIC X(030) VALUE "CADCLI1.DAT".
+       77 WS-NOME-CADCLI2 PIC X(030) VALUE "CADCLI2.DAT".
+       77 WS-NOME-REJ-CLI PIC X(030) VALUE "REJ-CLI.DAT".
+       77 WS-NOME-CADALU PIC X(030) VALUE "CADALU.DAT".
+       77 WS-NOME-CADATU PIC X(030) VALUE "CADATU.DAT".
+       77 WS-NOME-REJ-ALU PIC X(030) VALUE "REJ-ALU.DAT".
+       77 WS-NOME-CADENT PIC X(030) VALUE "CADENT.DAT".
+       77 WS-NOME-CADSEL PIC X(030) VALUE "CADSEL.DAT".
+       77 WS-NOME-CADEXC PIC X(030) VALUE "CADEXC.DAT".
+       77 WS-NOME-CADFUN PIC X(030) VALUE "CADFUN.DAT".
+       77 WS-NOME-CADSAI PIC X(030) VALUE "CADSAI.DAT".
+       77 WS-NOME-REJ-FUN PIC X(030) VALUE "REJ-FUN.DAT".
+
+       77 WS-CT-CADCLI1 PIC 9(07) VALUE ZEROES.
+       77 WS-CT-CADCLI2-TRAILER PIC 9(007) VALUE ZEROES.
+       77 WS-CT-REJ-CLI  PIC 9(07) VALUE ZEROES.
+
+       77 WS-CT-CADALU PIC 9(07) VALUE ZEROES.
+       77 WS-CT-CADATU PIC 9(07) VALUE ZEROES.
+       77 WS-CT-REJ-ALU PIC 9(07) VALUE ZEROES.
+
+       77 WS-CT-CADENT PIC 9(07) VALUE ZEROES.
+       77 WS-CT-CADSEL PIC 9(07) VALUE ZEROES.
+       77 WS-CT-CADEXC PIC 9(07) VALUE ZEROES.
+
+       77 WS-CT-CADFUN PIC 9(07) VALUE ZEROES.
+       77 WS-CT-CADSAI PIC 9(07) VALUE ZEROES.
+       77 WS-CT-REJ-FUN PIC 9(07) VALUE ZEROES.
+
+       77 WS-STATUS-CADCLI1 PIC X(02).
+       77 WS-STATUS-CADCLI2 PIC X(02).
+       77 WS-STATUS-REJ-CLI PIC X(02).
+       77 WS-STATUS-CADALU  PIC X(02).
+       77 WS-STATUS-CADATU  PIC X(02).
+       77 WS-STATUS-REJ-ALU PIC X(02).
+       77 WS-STATUS-CADENT  PIC X(02).
+       77 WS-STATUS-CADSEL  PIC X(02).
+       77 WS-STATUS-CADEXC  PIC X(02).
+       77 WS-STATUS-CADFUN  PIC X(02).
+       77 WS-STATUS-CADSAI  PIC X(02).
+       77 WS-STATUS-REJ-FUN PIC X(02).
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA16.
+
+       PERFORM LE-PARAMETRO-LOTE.
+       PERFORM MONTA-NOMES-ARQUIVOS.
+
+       PERFORM CONTA-CADCLI1.
+       PERFORM CONTA-CADCLI2.
+       PERFORM CONTA-REJ-CLI.
+       PERFORM CONTA-CADALU.
+       PERFORM CONTA-CADATU.
+       PERFORM CONTA-REJ-ALU.
+       PERFORM CONTA-CADENT.
+       PERFORM CONTA-CADSEL.
+       PERFORM CONTA-CADEXC.
+       PERFORM CONTA-CADFUN.
+       PERFORM CONTA-CADSAI.
+       PERFORM CONTA-REJ-FUN.
+
+       PERFORM CONFERE-EX01.
+       PERFORM CONFERE-EX02.
+       PERFORM CONFERE-EX06.
+       PERFORM CONFERE-EX08.
+
+       PERFORM RESUMO-FINAL.
+
+       GOBACK.
+
+       LE-PARAMETRO-LOTE.
+              OPEN INPUT ARQ-LOTE.
+              READ ARQ-LOTE
+                     AT END
+                     NEXT SENTENCE
+                     NOT AT END
+                     MOVE PARM-LOTE-FILIAL TO WS-LOTE-FILIAL
+                     MOVE PARM-LOTE-DATA TO WS-LOTE-DATA.
+              CLOSE ARQ-LOTE.
+
+       MONTA-NOMES-ARQUIVOS.
+              IF WS-LOTE-FILIAL EQUAL SPACES
+                 AND WS-LOTE-DATA EQUAL SPACES
+                     NEXT SENTENCE
+              ELSE
+                     STRING "CADCLI1-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADCLI1
+                     STRING "CADCLI2-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADCLI2
+                     STRING "REJ-CLI-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-REJ-CLI
+                     STRING "CADALU-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADALU
+                     STRING "CADATU-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADATU
+                     STRING "REJ-ALU-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-REJ-ALU
+                     STRING "CADENT-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADENT
+                     STRING "CADSEL-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADSEL
+                     STRING "CADEXC-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADEXC
+                     STRING "CADFUN-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADFUN
+                     STRING "CADSAI-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADSAI
+                     STRING "REJ-FUN-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-REJ-FUN
+              END-IF.
+
+       CONTA-CADCLI1.
+              OPEN INPUT CADCLI1.
+              IF WS-STATUS-CADCLI1 NOT EQUAL "00"
+                     DISPLAY "EX16 - CADCLI1 NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADCLI1
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADCLI1
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-CADCLI1
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADCLI1
+              END-IF.
+
+       CONTA-CADCLI2.
+              OPEN INPUT CADCLI2.
+              IF WS-STATUS-CADCLI2 NOT EQUAL "00"
+                     DISPLAY "EX16 - CADCLI2 NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADCLI2
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADCLI2
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END
+                                   IF TIPO-SAI-CLI2 EQUAL "T"
+                                          MOVE TRAILER-TOTAL-CLI2 TO
+                                               WS-CT-CADCLI2-TRAILER
+                                   END-IF
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADCLI2
+              END-IF.
+
+       CONTA-REJ-CLI.
+              OPEN INPUT REJ-CLI.
+              IF WS-STATUS-REJ-CLI NOT EQUAL "00"
+                     DISPLAY "EX16 - REJ-CLI NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-REJ-CLI
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ REJ-CLI
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-REJ-CLI
+                            END-READ
+                     END-PERFORM
+                     CLOSE REJ-CLI
+              END-IF.
+
+       CONTA-CADALU.
+              OPEN INPUT CADALU.
+              IF WS-STATUS-CADALU NOT EQUAL "00"
+                     DISPLAY "EX16 - CADALU NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADALU
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADALU
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-CADALU
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADALU
+              END-IF.
+
+       CONTA-CADATU.
+              OPEN INPUT CADATU.
+              IF WS-STATUS-CADATU NOT EQUAL "00"
+                     DISPLAY "EX16 - CADATU NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADATU
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADATU
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-CADATU
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADATU
+              END-IF.
+
+       CONTA-REJ-ALU.
+              OPEN INPUT REJ-ALU.
+              IF WS-STATUS-REJ-ALU NOT EQUAL "00"
+                     DISPLAY "EX16 - REJ-ALU NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-REJ-ALU
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ REJ-ALU
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-REJ-ALU
+                            END-READ
+                     END-PERFORM
+                     CLOSE REJ-ALU
+              END-IF.
+
+       CONTA-CADENT.
+              OPEN INPUT CADENT.
+              IF WS-STATUS-CADENT NOT EQUAL "00"
+                     DISPLAY "EX16 - CADENT NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADENT
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADENT
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-CADENT
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADENT
+              END-IF.
+
+       CONTA-CADSEL.
+              OPEN INPUT CADSEL.
+              IF WS-STATUS-CADSEL NOT EQUAL "00"
+                     DISPLAY "EX16 - CADSEL NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADSEL
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADSEL
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-CADSEL
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADSEL
+              END-IF.
+
+       CONTA-CADEXC.
+              OPEN INPUT CADEXC.
+              IF WS-STATUS-CADEXC NOT EQUAL "00"
+                     DISPLAY "EX16 - CADEXC NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADEXC
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADEXC
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-CADEXC
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADEXC
+              END-IF.
+
+       CONTA-CADFUN.
+              OPEN INPUT CADFUN.
+              IF WS-STATUS-CADFUN NOT EQUAL "00"
+                     DISPLAY "EX16 - CADFUN NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADFUN
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADFUN
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-CADFUN
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADFUN
+              END-IF.
+
+       CONTA-CADSAI.
+              OPEN INPUT CADSAI.
+              IF WS-STATUS-CADSAI NOT EQUAL "00"
+                     DISPLAY "EX16 - CADSAI NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-CADSAI
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ CADSAI
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-CADSAI
+                            END-READ
+                     END-PERFORM
+                     CLOSE CADSAI
+              END-IF.
+
+       CONTA-REJ-FUN.
+              OPEN INPUT REJ-FUN.
+              IF WS-STATUS-REJ-FUN NOT EQUAL "00"
+                     DISPLAY "EX16 - REJ-FUN NAO"
+                             " ENCONTRADO - FILE STATUS "
+                             WS-STATUS-REJ-FUN
+              ELSE
+                     MOVE 0 TO FIM-ARQ
+                     PERFORM UNTIL FIM-ARQ EQUAL 1
+                            READ REJ-FUN
+                                   AT END MOVE 1 TO FIM-ARQ
+                                   NOT AT END ADD 1 TO WS-CT-REJ-FUN
+                            END-READ
+                     END-PERFORM
+                     CLOSE REJ-FUN
+              END-IF.
+
+       CONFERE-EX01.
+              IF WS-CT-CADCLI1 EQUAL
+                 WS-CT-CADCLI2-TRAILER + WS-CT-REJ-CLI
+                     DISPLAY "EX16 - EX01 OK - CADCLI1 " WS-CT-CADCLI1
+                             " = CADCLI2(TRAILER) "
+                             WS-CT-CADCLI2-TRAILER
+                             " + REJ-CLI " WS-CT-REJ-CLI
+              ELSE
+                     ADD 1 TO WS-CT-DIVERGENCIAS
+                     DISPLAY "EX16 - EX01 DIVERGENTE - CADCLI1 "
+                             WS-CT-CADCLI1
+                             " <> CADCLI2(TRAILER) "
+                             WS-CT-CADCLI2-TRAILER
+                             " + REJ-CLI " WS-CT-REJ-CLI
+              END-IF.
+
+       CONFERE-EX02.
+              IF WS-CT-CADALU EQUAL WS-CT-CADATU + WS-CT-REJ-ALU
+                     DISPLAY "EX16 - EX02 OK - CADALU " WS-CT-CADALU
+                             " = CADATU " WS-CT-CADATU
+                             " + REJ-ALU " WS-CT-REJ-ALU
+              ELSE
+                     ADD 1 TO WS-CT-DIVERGENCIAS
+                     DISPLAY "EX16 - EX02 DIVERGENTE - CADALU "
+                             WS-CT-CADALU
+                             " <> CADATU " WS-CT-CADATU
+                             " + REJ-ALU " WS-CT-REJ-ALU
+              END-IF.
+
+       CONFERE-EX06.
+              IF WS-CT-CADENT EQUAL WS-CT-CADSEL + WS-CT-CADEXC
+                     DISPLAY "EX16 - EX06 OK - CADENT " WS-CT-CADENT
+                             " = CADSEL " WS-CT-CADSEL
+                             " + CADEXC " WS-CT-CADEXC
+              ELSE
+                     ADD 1 TO WS-CT-DIVERGENCIAS
+                     DISPLAY "EX16 - EX06 DIVERGENTE - CADENT "
+                             WS-CT-CADENT
+                             " <> CADSEL " WS-CT-CADSEL
+                             " + CADEXC " WS-CT-CADEXC
+              END-IF.
+
+       CONFERE-EX08.
+              IF WS-CT-CADFUN EQUAL WS-CT-CADSAI + WS-CT-REJ-FUN
+                     DISPLAY "EX16 - EX08 OK - CADFUN " WS-CT-CADFUN
+                             " = CADSAI " WS-CT-CADSAI
+                             " + REJ-FUN " WS-CT-REJ-FUN
+              ELSE
+                     ADD 1 TO WS-CT-DIVERGENCIAS
+                     DISPLAY "EX16 - EX08 DIVERGENTE - CADFUN "
+                             WS-CT-CADFUN
+                             " <> CADSAI " WS-CT-CADSAI
+                             " + REJ-FUN " WS-CT-REJ-FUN
+              END-IF.
+
+       RESUMO-FINAL.
+              DISPLAY "EX16 - RESUMO DA CONFERENCIA DE TOTAIS".
+              IF WS-CT-DIVERGENCIAS EQUAL ZEROES
+                     DISPLAY "TODOS OS PASSOS BATEM"
+              ELSE
+                     DISPLAY "PASSOS DIVERGENTES: " WS-CT-DIVERGENCIAS
+                     MOVE 1 TO RETURN-CODE
+              END-IF.
