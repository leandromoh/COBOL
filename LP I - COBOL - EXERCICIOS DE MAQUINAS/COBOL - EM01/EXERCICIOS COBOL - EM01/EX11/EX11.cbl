@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX11.
+       AUTHOR. LEANDRO FERNANDES & EDEL CORADI.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *REMARKS.  UTILITARIO DE CONSULTA/ATUALIZACAO DE UM UNICO
+      *          FUNCIONARIO EM CADFUN.DAT, APROVEITANDO A
+      *          ORGANIZACAO INDEXADA POR CODIGO INTRODUZIDA EM EX08 -
+      *          EM VEZ DE PROCESSAR O ARQUIVO DO INICIO AO FIM, LE O
+      *          REGISTRO DIRETAMENTE PELA CHAVE. AS SOLICITACOES SAO
+      *          LIDAS DE PARM-EX11.DAT (CODIGO E, OPCIONALMENTE, UM
+      *          NOVO SALARIO-BRUTO; ZERO SIGNIFICA SOMENTE CONSULTA)
+      *          E PODEM SER VARIAS POR EXECUCAO. CODIGOS NAO
+      *          ENCONTRADOS SAO APENAS REPORTADOS, SEM INTERROMPER AS
+      *          DEMAIS SOLICITACOES.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUN ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS CODIGO
+              FILE STATUS IS WS-STATUS-CADFUN.
+       SELECT ARQ-PARM ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADFUN
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADFUN.DAT".
+
+       01 REG-ENT.
+              02 CODIGO    PIC 9(5).
+              02 NOME     PIC X(20).
+              02 SALARIO-BRUTO  PIC 9(5)V99.
+
+       FD ARQ-PARM
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "PARM-EX11.DAT".
+
+       01 REG-PARM.
+              02 PARM-CODIGO        PIC 9(5).
+              02 PARM-NOVO-SALARIO  PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-PARM            PIC 9(1) VALUE 0.
+       77 WS-STATUS-CADFUN    PIC X(02).
+       77 WS-ENCONTRADO       PIC X(03) VALUE "NAO".
+       77 WS-CT-CONSULTAS     PIC 9(05) VALUE ZEROES.
+       77 WS-CT-ATUALIZACOES  PIC 9(05) VALUE ZEROES.
+       77 WS-CT-NAO-ACHADOS   PIC 9(05) VALUE ZEROES.
+       77 WS-ABORTAR          PIC X(03) VALUE "NAO".
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA11.
+
+       PERFORM INICIO.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-PARM EQUAL 1
+       END-IF.
+       PERFORM TERMINO.
+
+       GOBACK.
+
+       INICIO.
+              OPEN INPUT ARQ-PARM.
+              OPEN I-O CADFUN.
+              IF WS-STATUS-CADFUN NOT EQUAL "00"
+                     DISPLAY "EX11 - ERRO AO ABRIR CADFUN - FILE "
+                             "STATUS " WS-STATUS-CADFUN
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-PARM
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM VERIFICA-FIM
+              END-IF.
+
+       VERIFICA-FIM.
+              READ ARQ-PARM AT END MOVE 1 TO FIM-PARM.
+
+       LOCALIZA-FUNCIONARIO.
+              MOVE PARM-CODIGO TO CODIGO.
+              READ CADFUN
+                     INVALID KEY
+                            MOVE "NAO" TO WS-ENCONTRADO
+                     NOT INVALID KEY
+                            MOVE "SIM" TO WS-ENCONTRADO
+              END-READ.
+
+       EXIBE-FUNCIONARIO.
+              DISPLAY "EX11 - CODIGO " CODIGO
+                      " NOME " NOME
+                      " SALARIO-BRUTO " SALARIO-BRUTO.
+              ADD 1 TO WS-CT-CONSULTAS.
+
+       ATUALIZA-SALARIO.
+              MOVE PARM-NOVO-SALARIO TO SALARIO-BRUTO.
+              REWRITE REG-ENT.
+              ADD 1 TO WS-CT-ATUALIZACOES.
+              DISPLAY "EX11 - CODIGO " CODIGO
+                      " ATUALIZADO PARA SALARIO-BRUTO "
+                      SALARIO-BRUTO.
+
+       REGISTRA-NAO-ACHADO.
+              ADD 1 TO WS-CT-NAO-ACHADOS.
+              DISPLAY "EX11 - CODIGO NAO ENCONTRADO: " PARM-CODIGO.
+
+       PRINCIPAL.
+              PERFORM LOCALIZA-FUNCIONARIO.
+              IF WS-ENCONTRADO EQUAL "SIM"
+                     PERFORM EXIBE-FUNCIONARIO
+                     IF PARM-NOVO-SALARIO GREATER ZEROES
+                            PERFORM ATUALIZA-SALARIO
+                     END-IF
+              ELSE
+                     PERFORM REGISTRA-NAO-ACHADO
+              END-IF.
+              PERFORM VERIFICA-FIM.
+
+       RESUMO-FINAL.
+              DISPLAY "EX11 - RESUMO DA EXECUCAO".
+              DISPLAY "CONSULTAS REALIZADAS : " WS-CT-CONSULTAS.
+              DISPLAY "ATUALIZACOES GRAVADAS: " WS-CT-ATUALIZACOES.
+              DISPLAY "CODIGOS NAO ENCONTRADOS: " WS-CT-NAO-ACHADOS.
+
+       TERMINO.
+              CLOSE ARQ-PARM CADFUN.
+              PERFORM RESUMO-FINAL.
