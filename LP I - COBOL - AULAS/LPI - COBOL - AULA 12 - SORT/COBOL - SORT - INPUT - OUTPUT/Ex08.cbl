@@ -7,8 +7,15 @@
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.  FAZ O SORT DO ARQUIVO DE ENTRADA.
       *          USANDO INPUT E OUTPUT
-      *          SELECIONAR SOMENTE PESSOA DO SEXO MASCULINO (M)
-      *          GERANDO COMO SAIDA UM RELATORIO CLASSIFICADO.
+      *          SELECIONA O SEXO INFORMADO EM PARM-EXEMPLO08.DAT (OPCIONAL,
+      *          "M" SE AUSENTE), CLASSIFICADO POR COD-TRAB E, DENTRO DO
+      *          MESMO CODIGO, POR NOME-TRAB.
+      *          GERANDO COMO SAIDA UM RELATORIO CLASSIFICADO, COM UMA
+      *          LINHA FINAL DE TOTAL DE REGISTROS SELECIONADOS, E
+      *          TAMBEM UM ARQUIVO CSV COM OS MESMOS REGISTROS.
+      *          TAMBEM E ACRESCENTADO UM REGISTRO EM JOBLOG.DAT COM O
+      *          HORARIO DE INICIO/TERMINO E A QUANTIDADE DE REGISTROS
+      *          LIDOS E GRAVADOS NESTA EXECUCAO.
 
        ENVIRONMENT     DIVISION.
        CONFIGURATION   SECTION.
@@ -22,6 +29,13 @@
            ORGANIZATION   IS LINE SEQUENTIAL.
            SELECT TRAB    ASSIGN  TO DISK.
            SELECT RELAT   ASSIGN  TO DISK.
+           SELECT OPTIONAL ARQ-PARM       ASSIGN  TO DISK
+           ORGANIZATION   IS LINE SEQUENTIAL.
+           SELECT CSV-SAI ASSIGN  TO DISK
+           ORGANIZATION   IS LINE SEQUENTIAL.
+           SELECT ARQ-JOBLOG      ASSIGN  TO DISK
+           ORGANIZATION   IS LINE SEQUENTIAL
+           FILE STATUS    IS WS-STATUS-JOBLOG.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -45,10 +59,47 @@
            LABEL RECORD IS OMITTED.
        01  REG-REL      PIC X(80).
 
+       FD  ARQ-PARM
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXEMPLO08.DAT".
+       01  REG-PARM.
+           02 PARM-SEXO PIC X(01).
+
+       FD  CSV-SAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EX08.CSV".
+       01  REG-CSV      PIC X(40).
+
+       FD  ARQ-JOBLOG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.DAT".
+
+       01  REG-JOBLOG.
+           02 JOBLOG-PROGRAMA      PIC X(008).
+           02 JOBLOG-INICIO        PIC X(014).
+           02 JOBLOG-TERMINO       PIC X(014).
+           02 JOBLOG-REG-LIDOS     PIC 9(007).
+           02 JOBLOG-REG-GRAVADOS  PIC 9(007).
+
        WORKING-STORAGE SECTION.
        77  FIM-ARQ      PIC X(03) VALUE "NAO".
        77  CT-LIN       PIC 9(02) VALUE 25.
        77  CT-PAG       PIC 9(02) VALUE ZEROES.
+       77  WS-SEXO-FILTRO PIC X(01) VALUE "M".
+       77  WS-CT-SELECIONADOS PIC 9(05) VALUE ZEROES.
+       77  WS-CT-LIDOS        PIC 9(05) VALUE ZEROES.
+       77  WS-STATUS-JOBLOG   PIC X(02).
+       77  WS-JOBLOG-INICIO   PIC X(014).
+
+       01  TRAILER-SAIDA.
+           02 FILLER      PIC X(05) VALUE SPACES.
+           02 FILLER      PIC X(18) VALUE "TOTAL DE REGISTROS".
+           02 FILLER      PIC X(02) VALUE SPACES.
+           02 VAR-TOTAL   PIC ZZZZ9.
+           02 FILLER      PIC X(10) VALUE SPACES.
+           02 FILLER      PIC X(11) VALUE "PAGINAS  = ".
+           02 VAR-TOT-PAG PIC Z9.
+           02 FILLER      PIC X(20) VALUE SPACES.
 
        01 CAB-01.
           02 FILLER     PIC X(70) VALUE SPACES.
@@ -59,7 +110,7 @@
        01 CAB-02.
            02 FILLER    PIC X(15) VALUE SPACES.
            02 FILLER    PIC X(25) VALUE "RELATORIO DE USUARIOS DO".
-           02 FILLER    PIC X(15) VALUE " SEXO MASCULINO".
+           02 CAB-02-SEXO PIC X(15) VALUE " SEXO MASCULINO".
            02 FILLER    PIC X(25) VALUE SPACES.
        
        01 CAB-03.
@@ -83,12 +134,33 @@
        PROCEDURE       DIVISION.
        
        PGM-EX08.
+           PERFORM     ABRE-JOBLOG.
            SORT        TRAB
                        ASCENDING  KEY  COD-TRAB
+                       ASCENDING  KEY  NOME-TRAB
                        INPUT      PROCEDURE        ROT-ENTRADA
                        OUTPUT     PROCEDURE        ROT-SAIDA.
            STOP        RUN.
 
+       ABRE-JOBLOG              SECTION.
+           MOVE        FUNCTION CURRENT-DATE (1:14)
+                                     TO        WS-JOBLOG-INICIO.
+           OPEN        EXTEND       ARQ-JOBLOG.
+           IF          WS-STATUS-JOBLOG   NOT EQUAL   "00"
+               OPEN    OUTPUT       ARQ-JOBLOG.
+
+       GRAVA-JOBLOG             SECTION.
+           MOVE        "EX08"         TO        JOBLOG-PROGRAMA.
+           MOVE        WS-JOBLOG-INICIO
+                                     TO        JOBLOG-INICIO.
+           MOVE        FUNCTION CURRENT-DATE (1:14)
+                                     TO        JOBLOG-TERMINO.
+           MOVE        WS-CT-LIDOS    TO        JOBLOG-REG-LIDOS.
+           MOVE        WS-CT-SELECIONADOS
+                                     TO        JOBLOG-REG-GRAVADOS.
+           WRITE       REG-JOBLOG.
+           CLOSE       ARQ-JOBLOG.
+
        ROT-ENTRADA             SECTION.
            PERFORM     INICIO-ENTRADA.
            PERFORM     PRINCIPAL-ENTRADA
@@ -97,19 +169,30 @@
 
        INICIO-ENTRADA          SECTION.
            OPEN        INPUT   ENTRADA.
+           PERFORM     LE-PARAMETRO-ENTRADA.
            PERFORM     LEITURA-ENTRADA.
 
+       LE-PARAMETRO-ENTRADA    SECTION.
+           OPEN        INPUT   ARQ-PARM.
+           READ        ARQ-PARM
+                       AT END
+                       NEXT SENTENCE
+                       NOT AT END
+                       MOVE   PARM-SEXO      TO      WS-SEXO-FILTRO.
+           CLOSE       ARQ-PARM.
+
        LEITURA-ENTRADA         SECTION.
            READ        ENTRADA
                        AT END
                        MOVE      "SIM"     TO      FIM-ARQ.
    
        PRINCIPAL-ENTRADA       SECTION.
+           ADD         1               TO          WS-CT-LIDOS.
            PERFORM     SELECAO-ENTRADA.
            PERFORM     LEITURA-ENTRADA.
 
        SELECAO-ENTRADA         SECTION.
-           IF          SEXO-ENT        EQUAL       "M"
+           IF          SEXO-ENT        EQUAL       WS-SEXO-FILTRO
                PERFORM GRAVACAO-ENTRADA.
 
        GRAVACAO-ENTRADA        SECTION.
@@ -128,8 +211,9 @@
            PERFORM     FIM-SAIDA.
 
        INICIO-SAIDA            SECTION.
-           MOVE        "NAO"           TO          FIM-ARQ.      
-           OPEN        OUTPUT  RELAT.
+           MOVE        "NAO"           TO          FIM-ARQ.
+           OPEN        OUTPUT  RELAT
+                       OUTPUT  CSV-SAI.
            PERFORM     LE-SAIDA.
 
        LE-SAIDA                SECTION.
@@ -145,10 +229,15 @@
           IF           CT-LIN          GREATER     THAN    24
                PERFORM CABECALHO-SAIDA.
           PERFORM      DETALHE-SAIDA.
+          PERFORM      GRAVACAO-CSV.
 
        CABECALHO-SAIDA         SECTION.
             ADD        1 TO CT-PAG.
             MOVE       CT-PAG          TO          VAR-PAG.
+            IF         WS-SEXO-FILTRO  EQUAL       "F"
+                MOVE   " SEXO FEMININO" TO         CAB-02-SEXO
+            ELSE
+                MOVE   " SEXO MASCULINO" TO        CAB-02-SEXO.
             WRITE      REG-REL
                        AFTER           ADVANCING   PAGE.
             WRITE      REG-REL         FROM        CAB-01
@@ -166,6 +255,26 @@
           WRITE        REG-REL         FROM        DETALHE
                        AFTER           ADVANCING   1       LINE.
           ADD          1               TO          CT-LIN.
+          ADD          1               TO          WS-CT-SELECIONADOS.
+
+       GRAVACAO-CSV            SECTION.
+          MOVE         SPACES          TO          REG-CSV.
+          STRING       COD-TRAB                    DELIMITED BY SIZE
+                       ","                         DELIMITED BY SIZE
+                       SEXO-TRAB                   DELIMITED BY SIZE
+                       ","                         DELIMITED BY SIZE
+                       FUNCTION TRIM (NOME-TRAB)    DELIMITED BY SIZE
+                       INTO        REG-CSV.
+          WRITE        REG-CSV.
+
+       TRAILER-SAIDA-SECTION   SECTION.
+          MOVE         WS-CT-SELECIONADOS          TO          VAR-TOTAL.
+          MOVE         CT-PAG          TO          VAR-TOT-PAG.
+          WRITE        REG-REL         FROM        TRAILER-SAIDA
+                       AFTER           ADVANCING   2       LINES.
 
        FIM-SAIDA               SECTION.
-          CLOSE        RELAT.
+          PERFORM      TRAILER-SAIDA-SECTION.
+          CLOSE        RELAT
+                       CSV-SAI.
+          PERFORM      GRAVA-JOBLOG.
