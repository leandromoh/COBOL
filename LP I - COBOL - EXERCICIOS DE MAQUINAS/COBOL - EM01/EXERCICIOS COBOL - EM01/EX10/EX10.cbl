@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX10.
+       AUTHOR. LEANDRO FERNANDES & EDEL CORADI.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *REMARKS.  PROGRAMA DE CONTROLE DO LOTE NOTURNO DE CADASTRO E
+      *          FOLHA: CHAMA EX01, EX02, EX06 E EX08, NESTA ORDEM,
+      *          VERIFICANDO O RETURN-CODE DE CADA UM ANTES DE
+      *          INICIAR O PASSO SEGUINTE. SE QUALQUER PASSO DEVOLVER
+      *          RETURN-CODE DIFERENTE DE ZERO (POR EXEMPLO, POR UM
+      *          ARQUIVO DE ENTRADA OBRIGATORIO AUSENTE), A CADEIA E
+      *          INTERROMPIDA COM UMA MENSAGEM INDICANDO QUAL PASSO
+      *          FALHOU, EM VEZ DE PROSSEGUIR PARA OS PASSOS
+      *          SEGUINTES COM DADOS POSSIVELMENTE INCOMPLETOS. OS
+      *          QUATRO PROGRAMAS CHAMADOS TERMINAM COM GOBACK (E NAO
+      *          STOP RUN) PARA DEVOLVER O CONTROLE A EX10.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 WS-PASSO-ATUAL  PIC X(04) VALUE SPACES.
+       77 WS-FALHOU       PIC X(03) VALUE "NAO".
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA10.
+
+       PERFORM PASSO-EX01.
+       IF WS-FALHOU EQUAL "NAO"
+              PERFORM PASSO-EX02.
+       IF WS-FALHOU EQUAL "NAO"
+              PERFORM PASSO-EX06.
+       IF WS-FALHOU EQUAL "NAO"
+              PERFORM PASSO-EX08.
+
+       IF WS-FALHOU EQUAL "NAO"
+              DISPLAY "EX10 - LOTE NOTURNO CONCLUIDO COM SUCESSO"
+       ELSE
+              DISPLAY "EX10 - LOTE NOTURNO INTERROMPIDO NO PASSO "
+                      WS-PASSO-ATUAL
+              MOVE 1 TO RETURN-CODE
+       END-IF.
+
+       GOBACK.
+
+       PASSO-EX01.
+              MOVE "EX01" TO WS-PASSO-ATUAL.
+              DISPLAY "EX10 - INICIANDO PASSO EX01 (CADCLI1->CADCLI2)".
+              CALL "EX01".
+              PERFORM VERIFICA-RETORNO.
+
+       PASSO-EX02.
+              MOVE "EX02" TO WS-PASSO-ATUAL.
+              DISPLAY "EX10 - INICIANDO PASSO EX02 (CADALU->CADATU)".
+              CALL "EX02".
+              PERFORM VERIFICA-RETORNO.
+
+       PASSO-EX06.
+              MOVE "EX06" TO WS-PASSO-ATUAL.
+              DISPLAY "EX10 - INICIANDO PASSO EX06 (CADENT->CADSEL)".
+              CALL "EX06".
+              PERFORM VERIFICA-RETORNO.
+
+       PASSO-EX08.
+              MOVE "EX08" TO WS-PASSO-ATUAL.
+              DISPLAY "EX10 - INICIANDO PASSO EX08 (CADFUN->CADSAI)".
+              CALL "EX08".
+              PERFORM VERIFICA-RETORNO.
+
+       VERIFICA-RETORNO.
+              IF RETURN-CODE NOT EQUAL 0
+                     MOVE "SIM" TO WS-FALHOU
+                     DISPLAY "EX10 - PASSO " WS-PASSO-ATUAL
+                             " DEVOLVEU RETURN-CODE "
+                             RETURN-CODE
+              ELSE
+                     DISPLAY "EX10 - PASSO " WS-PASSO-ATUAL
+                             " CONCLUIDO (RETURN-CODE 0)"
+              END-IF.
