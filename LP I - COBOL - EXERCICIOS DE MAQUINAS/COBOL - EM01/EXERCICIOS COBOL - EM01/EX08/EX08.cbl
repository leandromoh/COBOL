@@ -6,6 +6,49 @@
        DATE-WRITTEN. 12/08/2013.
        DATE-COMPILED.
        SECURITY.
+      *REMARKS.  APLICA O REAJUSTE DE SALARIO-BRUTO CONFORME A FAIXA
+      *          EM TABELA-FAIXAS-REAJUSTE (LIMITE SUPERIOR E
+      *          PERCENTUAL POR FAIXA), GRAVANDO O RESULTADO EM
+      *          CADSAI.DAT. CADA REAJUSTE E TAMBEM REGISTRADO EM
+      *          EX08-AUDIT.DAT (CODIGO, NOME, SALARIO-BRUTO,
+      *          PERCENTUAL APLICADO, SALARIO-REAJUSTADO). REGISTROS
+      *          COM SALARIO-BRUTO ZERADO SAO GRAVADOS EM REJ-FUN.DAT
+      *          E NAO PARTICIPAM DO REAJUSTE. AO FINAL E EXIBIDO UM
+      *          RESUMO COM O TOTAL DE SALARIO-BRUTO, DE
+      *          SALARIO-REAJUSTADO E O IMPACTO (DELTA) NA FOLHA. CADA
+      *          REJEITADO TAMBEM E REGISTRADO EM REJ-COMUM.DAT, O
+      *          ARQUIVO DE REJEICAO COMPARTILHADO COM EX01, EX02 E
+      *          EX06. TERMINA COM GOBACK (EM VEZ DE STOP RUN) PARA
+      *          PODER SER CHAMADO PELO PROGRAMA DE CONTROLE EX10.
+      *          CADFUN.DAT E CADSAI.DAT SAO ARQUIVOS INDEXADOS POR
+      *          CODIGO/CODIGO-SAI (EM VEZ DE LINE SEQUENTIAL), PARA
+      *          PERMITIR A CONSULTA/ATUALIZACAO DE UM UNICO
+      *          FUNCIONARIO PELO UTILITARIO EX11 SEM PRECISAR LER O
+      *          ARQUIVO DO INICIO AO FIM. CADSAI.DAT CONTINUA SENDO A
+      *          FOTO DO REAJUSTE DO CICLO ATUAL (USADA POR EX09 PARA
+      *          O SALARIO VIGENTE); O HISTORICO DE TODOS OS CICLOS E
+      *          ACUMULADO EM CADSAI-HIST.DAT (LINE SEQUENTIAL, ABERTO
+      *          EM EXTEND), COM CADA REGISTRO CARIMBADO COM A DATA DO
+      *          CICLO EM CICLO-HIST, PARA PERMITIR CONSULTAR O
+      *          HISTORICO DE REAJUSTES DE UM FUNCIONARIO AO LONGO DO
+      *          ANO SEM PERDER, EM CADSAI.DAT, O SALARIO DO CICLO MAIS
+      *          RECENTE. O OPERADOR QUE RODOU O CICLO E A REFERENCIA
+      *          DE AUTORIZACAO DO REAJUSTE SAO LIDOS, NO INICIO DO
+      *          PROCESSAMENTO, DE PARM-EX08.DAT (OPCIONAL) E
+      *          CARIMBADOS EM TODA LINHA DE EX08-AUDIT.DAT E
+      *          CADSAI-HIST.DAT, PARA HAVER TRILHA DE QUEM AUTORIZOU
+      *          CADA LOTE DE REAJUSTE. OS NOMES DE CADFUN E CADSAI
+      *          SAO MONTADOS EM TEMPO DE EXECUCAO (ASSIGN DYNAMIC) A
+      *          PARTIR DE FILIAL E DATA DO LOTE, LIDOS (OPCIONAL) DE
+      *          PARM-LOTE.DAT, NO MESMO MOLDE DE EX01, PARA PERMITIR
+      *          PROCESSAR VARIAS FILIAIS NO MESMO DIA SEM RECOMPILAR
+      *          NEM RENOMEAR ARQUIVO (REJ-FUN, AUDITORIA E
+      *          CADSAI-HIST SAO IGUALMENTE AFETADOS). SEM
+      *          PARM-LOTE.DAT, OS NOMES FIXOS DE SEMPRE SAO USADOS. AO
+      *          TERMINO, E ACRESCENTADO UM REGISTRO EM JOBLOG.DAT
+      *          (COMPARTILHADO COM EX01, EX02 E EX06) COM O HORARIO DE
+      *          INICIO/TERMINO E A QUANTIDADE DE REGISTROS LIDOS E
+      *          GRAVADOS NESTA EXECUCAO.
 
        ENVIRONMENT DIVISION.
 
@@ -16,15 +59,39 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADFUN ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT CADSAI ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CADFUN ASSIGN DYNAMIC WS-NOME-CADFUN
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CODIGO
+              FILE STATUS IS WS-STATUS-CADFUN.
+       SELECT CADSAI ASSIGN DYNAMIC WS-NOME-CADSAI
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CODIGO-SAI
+              FILE STATUS IS WS-STATUS-CADSAI.
+       SELECT REJ-FUN ASSIGN DYNAMIC WS-NOME-REJ-FUN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-FUN.
+       SELECT AUDITORIA ASSIGN DYNAMIC WS-NOME-AUDITORIA
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-AUDITORIA.
+       SELECT CADSAI-HIST ASSIGN DYNAMIC WS-NOME-CADSAI-HIST
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CADSAI-HIST.
+       SELECT OPTIONAL ARQ-AUTORIZACAO ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL ARQ-LOTE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJ-COMUM ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-REJ-COMUM.
+       SELECT JOBLOG ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-JOBLOG.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD CADFUN
-          LABEL         RECORD         ARE         STANDARD
-          VALUE       OF FILE-ID       IS        "CADFUN.DAT".
+          LABEL         RECORD         ARE         STANDARD.
 
        01 REG-ENT.
               02 CODIGO    PIC 9(5).
@@ -32,54 +99,355 @@
               02 SALARIO-BRUTO  PIC 9(5)V99.
 
        FD CADSAI
-          LABEL         RECORD         ARE         STANDARD
-          VALUE       OF FILE-ID       IS        "CADSAI.DAT".
+          LABEL         RECORD         ARE         STANDARD.
 
        01 REG-SAI.
               02 CODIGO-SAI    PIC 9(5).
               02 NOME-SAI     PIC X(20).
               02 SALARIO-REAJUSTADO PIC 9(5)V99.
 
+       FD REJ-FUN
+          LABEL         RECORD         ARE         STANDARD.
+
+       01 REG-REJ-FUN.
+              02 CODIGO-REJ    PIC 9(5).
+              02 NOME-REJ     PIC X(20).
+              02 SALARIO-REJ  PIC 9(5)V99.
+              02 MOTIVO-REJ   PIC X(020).
+
+       FD AUDITORIA
+          LABEL         RECORD         ARE         STANDARD.
+
+       01 REG-AUDITORIA PIC X(090).
+
+       FD CADSAI-HIST
+          LABEL         RECORD         ARE         STANDARD.
+
+       01 REG-SAI-HIST.
+              02 CODIGO-HIST              PIC 9(5).
+              02 NOME-HIST                PIC X(20).
+              02 SALARIO-REAJUSTADO-HIST  PIC 9(5)V99.
+              02 CICLO-HIST               PIC X(8).
+              02 OPERADOR-HIST            PIC X(10).
+              02 AUTORIZACAO-HIST         PIC X(15).
+
+       FD ARQ-AUTORIZACAO
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "PARM-EX08.DAT".
+
+       01 REG-AUTORIZACAO.
+              02 PARM-OPERADOR-ID      PIC X(10).
+              02 PARM-AUTORIZACAO-REF  PIC X(15).
+
+       FD ARQ-LOTE
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "PARM-LOTE.DAT".
+
+       01 REG-LOTE-PARM.
+              COPY PARMLOTE.
+
+       FD REJ-COMUM
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "REJ-COMUM.DAT".
+
+       01 REG-REJ-COMUM.
+              COPY REJCOM.
+
+       FD JOBLOG
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "JOBLOG.DAT".
+
+       01 REG-JOBLOG.
+              COPY JOBLOG.
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ  PIC 9(1) VALUE 0.
+       77 WS-STATUS-REJ-COMUM PIC X(2).
+       77 WS-STATUS-CADSAI-HIST PIC X(2).
+       77 WS-STATUS-JOBLOG PIC X(2).
+       77 WS-STATUS-CADFUN PIC X(2).
+       77 WS-STATUS-CADSAI PIC X(2).
+       77 WS-STATUS-REJ-FUN PIC X(2).
+       77 WS-STATUS-AUDITORIA PIC X(2).
+       77 WS-ABORTAR PIC X(003) VALUE "NAO".
+       77 WS-JOBLOG-INICIO PIC X(014).
+       77 WS-CT-LIDOS PIC 9(007) VALUE ZEROES.
+       77 WS-LOTE-FILIAL PIC X(004) VALUE SPACES.
+       77 WS-LOTE-DATA PIC X(008) VALUE SPACES.
+       77 WS-NOME-CADFUN PIC X(030) VALUE "CADFUN.DAT".
+       77 WS-NOME-CADSAI PIC X(030) VALUE "CADSAI.DAT".
+       77 WS-NOME-REJ-FUN PIC X(030) VALUE "REJ-FUN.DAT".
+       77 WS-NOME-AUDITORIA PIC X(030) VALUE "EX08-AUDIT.DAT".
+       77 WS-NOME-CADSAI-HIST PIC X(030) VALUE "CADSAI-HIST.DAT".
        77 REAJUSTE PIC 9(5)V99.
+       77 WS-IND PIC 9(1) VALUE 1.
+       77 WS-PERCENTUAL-APLICADO PIC 9V9999 VALUE ZEROES.
+       77 WS-SALARIO-INVALIDO PIC X(03) VALUE "NAO".
+       77 WS-CT-PROCESSADOS PIC 9(05) VALUE ZEROES.
+       77 WS-CT-REJEITADOS PIC 9(05) VALUE ZEROES.
+       77 WS-TOTAL-BRUTO PIC 9(9)V99 VALUE ZEROES.
+       77 WS-TOTAL-REAJUSTADO PIC 9(9)V99 VALUE ZEROES.
+       77 WS-TOTAL-DELTA PIC S9(9)V99 VALUE ZEROES.
+       77 WS-OPERADOR-ID PIC X(10) VALUE SPACES.
+       77 WS-AUTORIZACAO-REF PIC X(15) VALUE SPACES.
+       77 WS-SALARIO-BRUTO-ED PIC 9(5),99.
+       77 WS-PERCENTUAL-APLICADO-ED PIC 9,9999.
+       77 WS-SALARIO-REAJUSTADO-ED PIC 9(5),99.
+
+       01 TABELA-FAIXAS-REAJUSTE.
+              02 FILLER.
+                     03 FILLER PIC 9(5)V99 VALUE 1000,00.
+                     03 FILLER PIC 9V9999 VALUE 1,1200.
+              02 FILLER.
+                     03 FILLER PIC 9(5)V99 VALUE 2000,00.
+                     03 FILLER PIC 9V9999 VALUE 1,1100.
+              02 FILLER.
+                     03 FILLER PIC 9(5)V99 VALUE 99999,99.
+                     03 FILLER PIC 9V9999 VALUE 1,1000.
+
+       01 TABELA-FAIXAS-RED REDEFINES TABELA-FAIXAS-REAJUSTE.
+              02 FAIXA OCCURS 3 TIMES.
+                     03 FAIXA-LIMITE PIC 9(5)V99.
+                     03 FAIXA-PERCENTUAL PIC 9V9999.
 
        PROCEDURE DIVISION.
 
        PROGRAMA08.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1
+       END-IF.
        PERFORM TERMINO.
 
-       STOP RUN.
+       GOBACK.
 
        INICIO.
-              OPEN INPUT CADFUN OUTPUT CADSAI.
-              PERFORM VERIFICA-FIM.
+              PERFORM LE-PARAMETRO-LOTE.
+              PERFORM MONTA-NOMES-ARQUIVOS.
+              PERFORM ABRE-JOBLOG.
+              OPEN INPUT CADFUN
+                   OUTPUT CADSAI
+                   OUTPUT REJ-FUN
+                   OUTPUT AUDITORIA.
+              IF WS-STATUS-CADFUN NOT EQUAL "00"
+                     DISPLAY "EX08 - ERRO AO ABRIR CADFUN - FILE "
+                             "STATUS " WS-STATUS-CADFUN
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-REJ-FUN NOT EQUAL "00"
+                     DISPLAY "EX08 - ERRO AO ABRIR REJ-FUN - FILE "
+                             "STATUS " WS-STATUS-REJ-FUN
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+              IF WS-STATUS-AUDITORIA NOT EQUAL "00"
+                     DISPLAY "EX08 - ERRO AO ABRIR AUDITORIA - FILE "
+                             "STATUS " WS-STATUS-AUDITORIA
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM LE-AUTORIZACAO
+                     PERFORM ABRE-CADSAI-HIST
+                     PERFORM ABRE-REJ-COMUM
+                     PERFORM VERIFICA-FIM
+              END-IF
+              END-IF
+              END-IF.
+
+       LE-PARAMETRO-LOTE.
+              OPEN INPUT ARQ-LOTE.
+              READ ARQ-LOTE
+                     AT END
+                     NEXT SENTENCE
+                     NOT AT END
+                     MOVE PARM-LOTE-FILIAL TO WS-LOTE-FILIAL
+                     MOVE PARM-LOTE-DATA TO WS-LOTE-DATA.
+              CLOSE ARQ-LOTE.
+
+       MONTA-NOMES-ARQUIVOS.
+              IF WS-LOTE-FILIAL EQUAL SPACES
+                 AND WS-LOTE-DATA EQUAL SPACES
+                     NEXT SENTENCE
+              ELSE
+                     STRING "CADFUN-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADFUN
+                     STRING "CADSAI-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADSAI
+                     STRING "REJ-FUN-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-REJ-FUN
+                     STRING "EX08-AUDIT-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-AUDITORIA
+                     STRING "CADSAI-HIST-" DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-FILIAL)
+                                                   DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            FUNCTION TRIM (WS-LOTE-DATA)
+                                                   DELIMITED BY SIZE
+                            ".DAT"           DELIMITED BY SIZE
+                            INTO WS-NOME-CADSAI-HIST
+              END-IF.
+
+       LE-AUTORIZACAO.
+              OPEN INPUT ARQ-AUTORIZACAO.
+              READ ARQ-AUTORIZACAO
+                     AT END
+                     DISPLAY "EX08 - ATENCAO: PARM-EX08.DAT AUSENTE, "
+                             "REAJUSTE SERA GRAVADO SEM OPERADOR/"
+                             "AUTORIZACAO IDENTIFICADOS"
+                     NOT AT END
+                     MOVE PARM-OPERADOR-ID TO WS-OPERADOR-ID
+                     MOVE PARM-AUTORIZACAO-REF TO WS-AUTORIZACAO-REF.
+              CLOSE ARQ-AUTORIZACAO.
+       ABRE-CADSAI-HIST.
+              OPEN EXTEND CADSAI-HIST.
+              IF WS-STATUS-CADSAI-HIST NOT EQUAL "00"
+                     OPEN OUTPUT CADSAI-HIST
+              END-IF.
+       ABRE-REJ-COMUM.
+              OPEN EXTEND REJ-COMUM.
+              IF WS-STATUS-REJ-COMUM NOT EQUAL "00"
+                     OPEN OUTPUT REJ-COMUM
+              END-IF.
+       ABRE-JOBLOG.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO WS-JOBLOG-INICIO.
+              OPEN EXTEND JOBLOG.
+              IF WS-STATUS-JOBLOG NOT EQUAL "00"
+                     OPEN OUTPUT JOBLOG
+              END-IF.
+       GRAVA-JOBLOG.
+              MOVE "EX08" TO JOBLOG-PROGRAMA.
+              MOVE WS-JOBLOG-INICIO TO JOBLOG-INICIO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO JOBLOG-TERMINO.
+              MOVE WS-CT-LIDOS TO JOBLOG-REG-LIDOS.
+              COMPUTE JOBLOG-REG-GRAVADOS = WS-CT-PROCESSADOS
+                                           + WS-CT-REJEITADOS.
+              WRITE REG-JOBLOG.
+              CLOSE JOBLOG.
+       VALIDA-SALARIO.
+              IF SALARIO-BRUTO NOT GREATER ZEROES
+                     MOVE "SIM" TO WS-SALARIO-INVALIDO
+              ELSE
+                     MOVE "NAO" TO WS-SALARIO-INVALIDO.
+       GRAVA-REJ-FUN.
+              MOVE CODIGO TO CODIGO-REJ.
+              MOVE NOME TO NOME-REJ.
+              MOVE SALARIO-BRUTO TO SALARIO-REJ.
+              MOVE "SALARIO INVALIDO" TO MOTIVO-REJ.
+              WRITE REG-REJ-FUN.
+              ADD 1 TO WS-CT-REJEITADOS.
+              MOVE "EX08" TO REJ-PROGRAMA.
+              MOVE CODIGO TO REJ-CHAVE.
+              MOVE "SALARIO INVALIDO" TO REJ-MOTIVO.
+              MOVE FUNCTION CURRENT-DATE (1:14) TO REJ-DATA-HORA.
+              WRITE REG-REJ-COMUM.
+              DISPLAY "REGISTRO REJEITADO - SALARIO INVALIDO: CODIGO "
+                      CODIGO.
        COPIA.
               PERFORM CALCULA-REAJUSTE.
               MOVE CODIGO TO CODIGO-SAI.
               MOVE NOME TO NOME-SAI.
               MOVE REAJUSTE TO SALARIO-REAJUSTADO.
               WRITE REG-SAI.
+              PERFORM GRAVA-AUDITORIA.
+              PERFORM GRAVA-HISTORICO.
+              ADD 1 TO WS-CT-PROCESSADOS.
+              ADD SALARIO-BRUTO TO WS-TOTAL-BRUTO.
+              ADD REAJUSTE TO WS-TOTAL-REAJUSTADO.
        VERIFICA-FIM.
-              READ CADFUN AT END MOVE 1 TO FIM-ARQ.
+              READ CADFUN
+                     AT END MOVE 1 TO FIM-ARQ
+                     NOT AT END ADD 1 TO WS-CT-LIDOS.
        CALCULA-REAJUSTE.
-              IF SALARIO-BRUTO NOT GREATER 1000
-                     MULTIPLY SALARIO-BRUTO BY 1,12
-                                          GIVING REAJUSTE
-              ELSE
-                     IF SALARIO-BRUTO NOT GREATER 2000
-                            MULTIPLY SALARIO-BRUTO BY 1,11
-                                          GIVING REAJUSTE
-                     ELSE
-                            MULTIPLY SALARIO-BRUTO BY 1,10
-                                          GIVING REAJUSTE
-                     END-IF
-              END-IF.
+              PERFORM VARYING WS-IND FROM 1 BY 1
+                      UNTIL SALARIO-BRUTO NOT GREATER
+                            FAIXA-LIMITE (WS-IND)
+                            OR WS-IND EQUAL 3
+                      CONTINUE
+              END-PERFORM.
+              MOVE FAIXA-PERCENTUAL (WS-IND) TO WS-PERCENTUAL-APLICADO.
+              MULTIPLY SALARIO-BRUTO BY FAIXA-PERCENTUAL (WS-IND)
+                                   GIVING REAJUSTE.
+       GRAVA-AUDITORIA.
+              MOVE SPACES TO REG-AUDITORIA.
+              MOVE SALARIO-BRUTO TO WS-SALARIO-BRUTO-ED.
+              MOVE WS-PERCENTUAL-APLICADO TO WS-PERCENTUAL-APLICADO-ED.
+              MOVE SALARIO-REAJUSTADO TO WS-SALARIO-REAJUSTADO-ED.
+              STRING CODIGO                       DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     FUNCTION TRIM (NOME)          DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     WS-SALARIO-BRUTO-ED            DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     WS-PERCENTUAL-APLICADO-ED     DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     WS-SALARIO-REAJUSTADO-ED       DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-OPERADOR-ID)
+                                                    DELIMITED BY SIZE
+                     ","                           DELIMITED BY SIZE
+                     FUNCTION TRIM (WS-AUTORIZACAO-REF)
+                                                    DELIMITED BY SIZE
+                     INTO REG-AUDITORIA.
+              WRITE REG-AUDITORIA.
+       GRAVA-HISTORICO.
+              MOVE CODIGO TO CODIGO-HIST.
+              MOVE NOME TO NOME-HIST.
+              MOVE SALARIO-REAJUSTADO TO SALARIO-REAJUSTADO-HIST.
+              MOVE FUNCTION CURRENT-DATE (1:8) TO CICLO-HIST.
+              MOVE WS-OPERADOR-ID TO OPERADOR-HIST.
+              MOVE WS-AUTORIZACAO-REF TO AUTORIZACAO-HIST.
+              WRITE REG-SAI-HIST.
        PRINCIPAL.
-              PERFORM COPIA.
+              PERFORM VALIDA-SALARIO.
+              IF WS-SALARIO-INVALIDO EQUAL "SIM"
+                     PERFORM GRAVA-REJ-FUN
+              ELSE
+                     PERFORM COPIA.
               PERFORM VERIFICA-FIM.
+       RESUMO-FINAL.
+              COMPUTE WS-TOTAL-DELTA = WS-TOTAL-REAJUSTADO
+                                     - WS-TOTAL-BRUTO.
+              DISPLAY "EX08 - RESUMO DO REAJUSTE".
+              DISPLAY "OPERADOR RESPONSAVEL     : " WS-OPERADOR-ID.
+              DISPLAY "REFERENCIA DE AUTORIZACAO: " WS-AUTORIZACAO-REF.
+              DISPLAY "FUNCIONARIOS PROCESSADOS : "
+                      WS-CT-PROCESSADOS.
+              DISPLAY "FUNCIONARIOS REJEITADOS  : " WS-CT-REJEITADOS.
+              DISPLAY "TOTAL SALARIO-BRUTO      : " WS-TOTAL-BRUTO.
+              DISPLAY "TOTAL SALARIO-REAJUSTADO : "
+                      WS-TOTAL-REAJUSTADO.
+              DISPLAY "DELTA (IMPACTO NA FOLHA) : " WS-TOTAL-DELTA.
        TERMINO.
-              CLOSE CADFUN CADSAI.
\ No newline at end of file
+              CLOSE CADFUN CADSAI REJ-FUN AUDITORIA CADSAI-HIST
+                    REJ-COMUM.
+              PERFORM GRAVA-JOBLOG.
+              PERFORM RESUMO-FINAL.
\ No newline at end of file
