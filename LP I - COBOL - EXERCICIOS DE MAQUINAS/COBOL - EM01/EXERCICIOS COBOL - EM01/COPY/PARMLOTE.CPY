@@ -0,0 +1,12 @@
+      *----------------------------------------------------------
+      *    LAYOUT DO PARAMETRO DE LOTE LIDO (OPCIONAL) DE
+      *    PARM-LOTE.DAT POR EX01, EX02, EX06 E EX08: CODIGO DA
+      *    FILIAL E DATA DO LOTE QUE, QUANDO PRESENTES, SAO
+      *    ACRESCENTADOS AO NOME DE CADA ARQUIVO DE CADASTRO/SAIDA
+      *    DO PROGRAMA, PERMITINDO RODAR O MESMO LOTE PARA VARIAS
+      *    FILIAIS NO MESMO DIA SEM RECOMPILAR OU RENOMEAR ARQUIVO
+      *    NENHUM NA MAO. SE PARM-LOTE.DAT ESTIVER AUSENTE, OS
+      *    PROGRAMAS CONTINUAM USANDO OS NOMES FIXOS DE SEMPRE.
+      *----------------------------------------------------------
+       02 PARM-LOTE-FILIAL  PIC X(04).
+       02 PARM-LOTE-DATA    PIC X(08).
