@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EX13.
+       AUTHOR. LEANDRO FERNANDES & EDEL CORADI.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *REMARKS.  RELATORIO IMPRESSO DA FOLHA REAJUSTADA (CADSAI.DAT,
+      *          SAIDA DE EX08), PAGINADO COM CABECALHO EM CADA
+      *          PAGINA (CAB-01/CAB-02/CAB-03) E LINHA DE DETALHE
+      *          (DETALHE), NOS MESMOS MOLDES DO RELATORIO DE
+      *          EXEMPLO08. CADFUN/CADSAI NAO TEM CAMPO DE
+      *          DEPARTAMENTO - O SUBTOTAL PEDIDO E FEITO POR FAIXA
+      *          SALARIAL DO SALARIO-REAJUSTADO (TABELA-FAIXAS-SALARIO,
+      *          MESMOS LIMITES DE TABELA-FAIXAS-REAJUSTE DE EX08),
+      *          QUE E A UNICA CLASSIFICACAO CATEGORICA QUE OS DADOS
+      *          JA CARREGAM. CADA FUNCIONARIO E SOMADO NO ACUMULADOR
+      *          DA SUA FAIXA ENQUANTO O DETALHE E IMPRESSO; AS
+      *          LINHAS DE SUBTOTAL POR FAIXA SAO IMPRESSAS APOS O
+      *          ULTIMO DETALHE, SEGUIDAS DO TOTAL GERAL DA FOLHA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADSAI ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CODIGO-SAI
+              FILE STATUS IS WS-STATUS-CADSAI.
+       SELECT RELAT ASSIGN TO DISK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADSAI
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADSAI.DAT".
+
+       01 REG-SAI.
+              02 CODIGO-SAI         PIC 9(5).
+              02 NOME-SAI           PIC X(20).
+              02 SALARIO-REAJUSTADO PIC 9(5)V99.
+
+       FD RELAT
+          LABEL RECORD IS OMITTED
+          VALUE OF FILE-ID IS "EX13-REL.DAT".
+       01 REG-REL PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ  PIC 9(1) VALUE 0.
+       77 CT-LIN   PIC 9(02) VALUE 25.
+       77 CT-PAG   PIC 9(02) VALUE ZEROES.
+       77 WS-IND   PIC 9(1) VALUE 1.
+       77 WS-CT-FUNCIONARIOS PIC 9(05) VALUE ZEROES.
+       77 WS-TOTAL-FOLHA     PIC 9(9)V99 VALUE ZEROES.
+       77 WS-STATUS-CADSAI   PIC X(02).
+       77 WS-ABORTAR         PIC X(03) VALUE "NAO".
+
+       01 TABELA-FAIXAS-SALARIO.
+              02 FILLER.
+                     03 FILLER PIC 9(5)V99 VALUE 1000,00.
+                     03 FILLER PIC X(15)   VALUE "ATE 1000,00".
+              02 FILLER.
+                     03 FILLER PIC 9(5)V99 VALUE 2000,00.
+                     03 FILLER PIC X(15)   VALUE "1000,01-2000,00".
+              02 FILLER.
+                     03 FILLER PIC 9(5)V99 VALUE 99999,99.
+                     03 FILLER PIC X(15)   VALUE "ACIMA DE 2000".
+
+       01 TABELA-FAIXAS-SAL-RED REDEFINES TABELA-FAIXAS-SALARIO.
+              02 FAIXA-SAL OCCURS 3 TIMES.
+                     03 FAIXA-SAL-LIMITE PIC 9(5)V99.
+                     03 FAIXA-SAL-DESCR  PIC X(15).
+
+       01 TABELA-SUBTOTAIS-FAIXA.
+              02 SUBTOTAL-FAIXA OCCURS 3 TIMES.
+                     03 ST-FAIXA-QTDE  PIC 9(05) VALUE ZEROES.
+                     03 ST-FAIXA-VALOR PIC 9(9)V99 VALUE ZEROES.
+
+       01 CAB-01.
+          02 FILLER     PIC X(70) VALUE SPACES.
+          02 FILLER     PIC X(05) VALUE "PAG. ".
+          02 VAR-PAG    PIC 99.
+          02 FILLER     PIC X(03) VALUE SPACES.
+
+       01 CAB-02.
+          02 FILLER    PIC X(20) VALUE SPACES.
+          02 FILLER    PIC X(40) VALUE "RELATORIO DA FOLHA DE PAGAMENTO".
+          02 FILLER    PIC X(20) VALUE SPACES.
+
+       01 CAB-03.
+          02 FILLER   PIC X(05) VALUE SPACES.
+          02 FILLER   PIC X(06) VALUE "CODIGO".
+          02 FILLER   PIC X(05) VALUE SPACES.
+          02 FILLER   PIC X(20) VALUE "NOME".
+          02 FILLER   PIC X(10) VALUE SPACES.
+          02 FILLER   PIC X(18) VALUE "SALARIO REAJUSTADO".
+          02 FILLER   PIC X(16) VALUE SPACES.
+
+       01 DETALHE.
+          02 FILLER      PIC X(05) VALUE SPACES.
+          02 COD-DET     PIC 9(05).
+          02 FILLER      PIC X(05) VALUE SPACES.
+          02 NOME-DET    PIC X(20) VALUE SPACES.
+          02 FILLER      PIC X(10) VALUE SPACES.
+          02 SALARIO-DET PIC ZZ.ZZZ,99.
+          02 FILLER      PIC X(26) VALUE SPACES.
+
+       01 LINHA-SUBTOTAL.
+          02 FILLER       PIC X(05) VALUE SPACES.
+          02 FILLER       PIC X(15) VALUE "SUBTOTAL FAIXA ".
+          02 DESCR-SUBT   PIC X(15) VALUE SPACES.
+          02 FILLER       PIC X(03) VALUE SPACES.
+          02 QTDE-SUBT    PIC ZZZZ9.
+          02 FILLER       PIC X(05) VALUE " REG ".
+          02 VALOR-SUBT   PIC ZZZZZZ.ZZZ,99.
+          02 FILLER       PIC X(19) VALUE SPACES.
+
+       01 LINHA-TOTAL-GERAL.
+          02 FILLER       PIC X(05) VALUE SPACES.
+          02 FILLER       PIC X(18) VALUE "TOTAL GERAL FOLHA ".
+          02 QTDE-TOTAL   PIC ZZZZ9.
+          02 FILLER       PIC X(05) VALUE " REG ".
+          02 VALOR-TOTAL  PIC ZZZZZZ.ZZZ,99.
+          02 FILLER       PIC X(34) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA13.
+
+       PERFORM INICIO.
+       IF WS-ABORTAR EQUAL "NAO"
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1
+       END-IF.
+       PERFORM TERMINO.
+
+       GOBACK.
+
+       INICIO.
+              OPEN INPUT CADSAI OUTPUT RELAT.
+              IF WS-STATUS-CADSAI NOT EQUAL "00"
+                     DISPLAY "EX13 - ERRO AO ABRIR CADSAI - FILE "
+                             "STATUS " WS-STATUS-CADSAI
+                     MOVE "SIM" TO WS-ABORTAR
+                     MOVE 1 TO FIM-ARQ
+                     MOVE 16 TO RETURN-CODE
+              ELSE
+                     PERFORM VERIFICA-FIM
+              END-IF.
+
+       VERIFICA-FIM.
+              READ CADSAI AT END MOVE 1 TO FIM-ARQ.
+
+       LOCALIZA-FAIXA.
+              PERFORM VARYING WS-IND FROM 1 BY 1
+                      UNTIL SALARIO-REAJUSTADO NOT GREATER
+                            FAIXA-SAL-LIMITE (WS-IND)
+                            OR WS-IND EQUAL 3
+                      CONTINUE
+              END-PERFORM.
+
+       ACUMULA-FAIXA.
+              ADD 1 TO ST-FAIXA-QTDE (WS-IND).
+              ADD SALARIO-REAJUSTADO TO ST-FAIXA-VALOR (WS-IND).
+
+       CABECALHO-SAIDA.
+              ADD 1 TO CT-PAG.
+              MOVE CT-PAG TO VAR-PAG.
+              WRITE REG-REL AFTER ADVANCING PAGE.
+              WRITE REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
+              WRITE REG-REL FROM CAB-02 AFTER ADVANCING 2 LINES.
+              WRITE REG-REL FROM CAB-03 AFTER ADVANCING 2 LINES.
+              MOVE ZEROES TO CT-LIN.
+
+       DETALHE-SAIDA.
+              MOVE CODIGO-SAI TO COD-DET.
+              MOVE NOME-SAI TO NOME-DET.
+              MOVE SALARIO-REAJUSTADO TO SALARIO-DET.
+              WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN.
+              ADD 1 TO WS-CT-FUNCIONARIOS.
+              ADD SALARIO-REAJUSTADO TO WS-TOTAL-FOLHA.
+
+       IMPRESSAO-SAIDA.
+              IF CT-LIN GREATER THAN 24
+                     PERFORM CABECALHO-SAIDA
+              END-IF.
+              PERFORM DETALHE-SAIDA.
+
+       PRINCIPAL.
+              PERFORM LOCALIZA-FAIXA.
+              PERFORM ACUMULA-FAIXA.
+              PERFORM IMPRESSAO-SAIDA.
+              PERFORM VERIFICA-FIM.
+
+       IMPRIME-SUBTOTAIS.
+              PERFORM VARYING WS-IND FROM 1 BY 1
+                      UNTIL WS-IND GREATER 3
+                      MOVE FAIXA-SAL-DESCR (WS-IND) TO DESCR-SUBT
+                      MOVE ST-FAIXA-QTDE (WS-IND) TO QTDE-SUBT
+                      MOVE ST-FAIXA-VALOR (WS-IND) TO VALOR-SUBT
+                      WRITE REG-REL FROM LINHA-SUBTOTAL
+                            AFTER ADVANCING 1 LINE
+              END-PERFORM.
+
+       IMPRIME-TOTAL-GERAL.
+              MOVE WS-CT-FUNCIONARIOS TO QTDE-TOTAL.
+              MOVE WS-TOTAL-FOLHA TO VALOR-TOTAL.
+              WRITE REG-REL FROM LINHA-TOTAL-GERAL
+                    AFTER ADVANCING 2 LINES.
+
+       TERMINO.
+              PERFORM IMPRIME-SUBTOTAIS.
+              PERFORM IMPRIME-TOTAL-GERAL.
+              CLOSE CADSAI RELAT.
+              DISPLAY "EX13 - RELATORIO DA FOLHA GERADO - "
+                      WS-CT-FUNCIONARIOS " FUNCIONARIOS".
